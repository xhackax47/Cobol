@@ -0,0 +1,9 @@
+      * Copybook d'enregistrement pour ECHEC.DAT
+      * Une ligne par etudiant sans mention, a l'attention du suivi
+      * pedagogique, ecrite par conditions.cob.
+       01 ECHEC-ENREGISTREMENT.
+           05 ECH-ID                  PIC X(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 ECH-NOM                 PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 ECH-NOTE                PIC Z9.99.
