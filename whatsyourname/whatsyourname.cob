@@ -1,34 +1,274 @@
       * Exemple code structuré
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HelloWorld.
-           
+
+      * On journalise chaque visiteur accueilli dans VISITEURS.DAT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITEURS-FILE ASSIGN TO "VISITEURS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS visiteurs-statut.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD VISITEURS-FILE.
+       COPY "cpvisiteur.cpy".
+
        WORKING-STORAGE SECTION.
        77 nom PIC x(25).
- 
+       77 langue PIC X(01) VALUE 'F'.
+       77 msg-titre PIC X(10) VALUE 'Hey !'.
+       77 msg-nom PIC X(21) VALUE 'Quel est ton nom ? '.
+       77 msg-salut PIC X(10) VALUE 'Salut'.
+       77 msg-err-nom PIC X(36) VALUE
+           'Le nom est obligatoire, recommencez.'.
+       77 msg-confirmer PIC X(25) VALUE 'Confirmez-vous (O/N) ? '.
+       77 msg-visiteurs PIC X(30) VALUE
+           'Vous etes le visiteur numero '.
+       77 confirmation PIC X(01).
+       77 indic-confirme PIC X(01) VALUE 'N'.
+           88 confirme VALUE 'O'.
+       77 visiteurs-statut PIC X(02).
+       77 indic-fin-doublon PIC X(01) VALUE 'N'.
+           88 fin-recherche-doublon VALUE 'O'.
+       77 indic-doublon PIC X(01) VALUE 'N'.
+           88 doublon-trouve VALUE 'O'.
+       77 date-jour-aff PIC 9(08).
+       77 date-jour-locale PIC X(10).
+       77 nombre-visiteurs PIC 9(05) VALUE ZERO.
+       77 nombre-visiteurs-texte PIC X(07) VALUE SPACES.
+       77 milliers-compte PIC 9(02).
+       77 reste-compte PIC 9(03).
+       77 milliers-edite PIC Z9.
+       77 reste-edite PIC 9(03).
+       COPY "cphorlog.cpy".
 
        SCREEN SECTION.
-       1 a-plg-titre.
+       1 s-plg-langue.
            2 BLANK SCREEN.
-           2 LINE 6 COL 10 VALUE 'Hey !'.
- 
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
+           2 LINE 4 COL 10 VALUE
+               'Langue (F=Francais E=English) : '.
+           2 PIC X(01) TO langue REQUIRED.
+
+       1 a-plg-titre.
+           2 LINE 6 COL 10 PIC X(10) FROM msg-titre.
+           2 COL 21 VALUE '('.
+           2 PIC X(10) FROM date-jour-locale.
+           2 VALUE ')'.
+
+       1 a-plg-visiteurs.
+           2 LINE 7 COL 10 PIC X(30) FROM msg-visiteurs.
+           2 PIC X(07) FROM nombre-visiteurs-texte.
+
        1 s-plg-nom.
-           2 LINE 8 COL 8 VALUE 'Quel est ton nom ? '.
+           2 LINE 8 COL 8 PIC X(21) FROM msg-nom.
            2 PIC x(25) TO nom REQUIRED.
- 
+
        1 a-plg-nom.
-           2 LINE 10 COL 8 VALUE 'Salut'.
-           2 COL 15 PIC x(25) FROM nom.
- 
+           2 LINE 10 COL 8 PIC X(10) FROM msg-salut.
+           2 COL 19 PIC x(25) FROM nom.
+
+       1 s-plg-confirmer.
+           2 LINE 12 COL 8 PIC X(25) FROM msg-confirmer.
+           2 PIC X(01) TO confirmation REQUIRED.
+
+       1 a-plg-doublon.
+           2 LINE 11 COL 8 VALUE
+               'Attention, ce nom est deja dans le journal.'.
+
+       1 a-plg-err-nom.
+           2 LINE 9 COL 8 PIC X(36) FROM msg-err-nom.
+
        PROCEDURE DIVISION.
- 
-      * On affiche le nom de notre programme
-       DISPLAY a-plg-titre. 
- 
-      * Ensuite on affiche le formulaire de saisie
-       DISPLAY s-plg-nom. 
-       ACCEPT s-plg-nom.  
-       DISPLAY a-plg-nom. 
-  
-       STOP RUN.
-       
\ No newline at end of file
+
+      * On choisit d'abord la langue d'accueil du visiteur
+       ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+       DISPLAY s-plg-langue.
+       ACCEPT s-plg-langue.
+       PERFORM 1000-TRADUIRE-MESSAGES.
+
+      * On affiche le nom de notre programme, suivi du rang du
+      * visiteur courant dans le journal
+       DISPLAY a-plg-titre.
+       PERFORM 1060-COMPTER-VISITEURS.
+       DISPLAY a-plg-visiteurs.
+
+      * Ensuite on affiche le formulaire de saisie, en reproposant la
+      * saisie tant que le visiteur n'a pas confirme son nom
+       PERFORM 2000-SAISIR-ET-CONFIRMER
+           WITH TEST AFTER
+           UNTIL confirme.
+
+      * On garde une trace du visiteur accueilli
+       PERFORM ENREGISTRER-VISITEUR.
+
+       GOBACK.
+
+      * Met les messages d'ecran a la langue choisie ; le francais
+      * reste la langue par defaut pour tout code autre que 'E'
+       1000-TRADUIRE-MESSAGES.
+           EVALUATE TRUE
+               WHEN langue = 'E' OR langue = 'e'
+                   MOVE 'Hi !' TO msg-titre
+                   MOVE 'What is your name ? ' TO msg-nom
+                   MOVE 'Hello' TO msg-salut
+                   MOVE 'Confirm ? (Y/N)          ' TO msg-confirmer
+                   MOVE 'Name is mandatory, try again.      '
+                       TO msg-err-nom
+                   MOVE 'You are visitor number       '
+                       TO msg-visiteurs
+               WHEN OTHER
+                   MOVE 'Hey !' TO msg-titre
+                   MOVE 'Quel est ton nom ? ' TO msg-nom
+                   MOVE 'Salut' TO msg-salut
+                   MOVE 'Confirmez-vous (O/N) ? ' TO msg-confirmer
+                   MOVE 'Le nom est obligatoire, recommencez.'
+                       TO msg-err-nom
+                   MOVE 'Vous etes le visiteur numero '
+                       TO msg-visiteurs
+           END-EVALUATE.
+           PERFORM 1050-FORMATER-DATE-LOCALE.
+
+      * Met la date du jour au format propre a la langue choisie :
+      * jour/mois/annee en francais, mois/jour/annee en anglais
+       1050-FORMATER-DATE-LOCALE.
+           EVALUATE TRUE
+               WHEN langue = 'E' OR langue = 'e'
+                   STRING date-jour-aff(5:2) '/' date-jour-aff(7:2)
+                       '/' date-jour-aff(1:4) DELIMITED BY SIZE
+                       INTO date-jour-locale
+               WHEN OTHER
+                   STRING date-jour-aff(7:2) '/' date-jour-aff(5:2)
+                       '/' date-jour-aff(1:4) DELIMITED BY SIZE
+                       INTO date-jour-locale
+           END-EVALUATE.
+
+      * Met en forme le rang du visiteur avec le separateur de
+      * milliers propre a la langue choisie (virgule en anglais,
+      * point en francais)
+       1070-FORMATER-NOMBRE.
+           MOVE ZERO TO milliers-compte.
+           MOVE nombre-visiteurs TO reste-compte.
+           IF nombre-visiteurs NOT < 1000
+               DIVIDE nombre-visiteurs BY 1000
+                   GIVING milliers-compte
+               MOVE FUNCTION MOD(nombre-visiteurs, 1000)
+                   TO reste-compte
+           END-IF.
+           MOVE SPACES TO nombre-visiteurs-texte.
+           IF milliers-compte > 0
+               MOVE milliers-compte TO milliers-edite
+               MOVE reste-compte TO reste-edite
+               IF langue = 'E' OR langue = 'e'
+                   STRING milliers-edite ',' reste-edite
+                       DELIMITED BY SIZE INTO nombre-visiteurs-texte
+               ELSE
+                   STRING milliers-edite '.' reste-edite
+                       DELIMITED BY SIZE INTO nombre-visiteurs-texte
+               END-IF
+           ELSE
+               MOVE reste-compte TO reste-edite
+               MOVE reste-edite TO nombre-visiteurs-texte
+           END-IF.
+
+      * Compte les visiteurs deja journalises, pour pouvoir annoncer
+      * au visiteur courant son rang dans VISITEURS.DAT
+       1060-COMPTER-VISITEURS.
+           MOVE ZERO TO nombre-visiteurs.
+           MOVE 'N' TO indic-fin-doublon.
+           OPEN INPUT VISITEURS-FILE.
+           IF visiteurs-statut = '00'
+               PERFORM 1065-COMPTER-UN-VISITEUR
+                   WITH TEST AFTER
+                   UNTIL fin-recherche-doublon
+               CLOSE VISITEURS-FILE
+           END-IF.
+           ADD 1 TO nombre-visiteurs.
+           PERFORM 1070-FORMATER-NOMBRE.
+
+      * Lecture d'un enregistrement VISITEURS.DAT pour le comptage ;
+      * incremente le compteur tant qu'il reste des enregistrements
+       1065-COMPTER-UN-VISITEUR.
+           READ VISITEURS-FILE
+               AT END SET fin-recherche-doublon TO TRUE
+               NOT AT END ADD 1 TO nombre-visiteurs
+           END-READ.
+
+      * Demande le nom du visiteur ; signale l'erreur et redemande si
+      * le champ est laisse vide
+       1200-SAISIR-NOM.
+           DISPLAY s-plg-nom.
+           ACCEPT s-plg-nom.
+           IF nom = SPACES
+               DISPLAY a-plg-err-nom
+           END-IF.
+
+      * Saisit le nom puis le fait confirmer avant de l'enregistrer ;
+      * une reponse autre que 'O' relance la saisie du nom ; le salut
+      * n'est affiche qu'une fois le nom confirme
+       2000-SAISIR-ET-CONFIRMER.
+           MOVE SPACES TO nom.
+           PERFORM 1200-SAISIR-NOM
+               WITH TEST AFTER
+               UNTIL nom NOT = SPACES.
+           PERFORM 1500-VERIFIER-DOUBLON.
+           IF doublon-trouve
+               DISPLAY a-plg-doublon
+           END-IF.
+           DISPLAY s-plg-confirmer.
+           ACCEPT s-plg-confirmer.
+           EVALUATE TRUE
+               WHEN confirmation = 'O' OR confirmation = 'o'
+                       OR confirmation = 'Y' OR confirmation = 'y'
+                   SET confirme TO TRUE
+                   DISPLAY a-plg-nom
+               WHEN OTHER
+                   MOVE 'N' TO indic-confirme
+           END-EVALUATE.
+
+      * Parcourt le journal existant a la recherche d'un visiteur deja
+      * accueilli sous le meme nom dans la journee, pour avertir sans
+      * bloquer la saisie
+       1500-VERIFIER-DOUBLON.
+           MOVE 'N' TO indic-doublon.
+           MOVE 'N' TO indic-fin-doublon.
+           OPEN INPUT VISITEURS-FILE.
+           IF visiteurs-statut = '00'
+               PERFORM 1510-LIRE-VISITEUR-DOUBLON
+               PERFORM 1520-COMPARER-DOUBLON
+                   UNTIL fin-recherche-doublon OR doublon-trouve
+               CLOSE VISITEURS-FILE
+           END-IF.
+
+      * Lecture d'un enregistrement VISITEURS.DAT pour la recherche
+       1510-LIRE-VISITEUR-DOUBLON.
+           READ VISITEURS-FILE
+               AT END SET fin-recherche-doublon TO TRUE
+           END-READ.
+
+      * Compare le nom et la date de l'enregistrement courant au nom
+      * saisi et a la date du jour, puis relit s'il ne correspond pas ;
+      * seul un nom accueilli le jour meme est signale comme doublon
+       1520-COMPARER-DOUBLON.
+           IF VIS-NOM = nom AND VIS-DATE = date-jour-aff
+               SET doublon-trouve TO TRUE
+           ELSE
+               PERFORM 1510-LIRE-VISITEUR-DOUBLON
+           END-IF.
+
+      * Ajoute le visiteur, horodate, a la fin de VISITEURS.DAT
+       ENREGISTRER-VISITEUR.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE nom TO VIS-NOM.
+           MOVE CP-HLG-DATE TO VIS-DATE.
+           MOVE CP-HLG-HH TO VIS-HEURE(1:2).
+           MOVE CP-HLG-MN TO VIS-HEURE(3:2).
+           MOVE CP-HLG-SS TO VIS-HEURE(5:2).
+           MOVE SPACES TO VIS-OPERATEUR.
+           OPEN EXTEND VISITEURS-FILE.
+           WRITE VISITEUR-ENREGISTREMENT.
+           CLOSE VISITEURS-FILE.
