@@ -0,0 +1,177 @@
+      * Code ArchiverVisiteurs en COBOL
+       IDENTIFICATION DIVISION.
+      * Nom du programme
+       PROGRAM-ID. ArchiverVisiteurs.
+
+      * Traitement par lots planifie : les visiteurs plus vieux que
+      * le delai de conservation sont deplaces de VISITEURS.DAT vers
+      * VISITEURS-ARCHIVE.DAT, les autres restent dans VISITEURS.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITEURS-FILE ASSIGN TO "VISITEURS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS visiteurs-statut.
+           SELECT VISITEURS-ACTIFS-FILE ASSIGN TO "VISITEURS.NOUVEAU"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT VISITEURS-ARCHIVE-FILE
+               ASSIGN TO "VISITEURS-ARCHIVE.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS joblog-statut.
+
+      * Division et sections des variables
+       DATA DIVISION.
+       FILE SECTION.
+      * Meme structure d'enregistrement pour les trois fichiers de
+      * visiteurs ; les references sont qualifiees par OF pour lever
+      * l'ambiguite entre les trois copies de cpvisiteur.cpy
+       FD VISITEURS-FILE.
+       COPY "cpvisiteur.cpy".
+
+       FD VISITEURS-ACTIFS-FILE.
+       COPY "cpvisiteur.cpy".
+
+       FD VISITEURS-ARCHIVE-FILE.
+       COPY "cpvisiteur.cpy".
+
+       FD JOBLOG-FILE.
+       COPY "cpjoblog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 jours-retention PIC 9(03) VALUE 90.
+       77 aujourdhui PIC 9(08).
+       77 jour-entier PIC 9(07) COMP.
+       77 cutoff-entier PIC 9(07) COMP.
+       77 cutoff-date PIC 9(08).
+       77 visiteurs-statut PIC X(02).
+       77 indic-fin-visiteurs PIC X(01) VALUE 'N'.
+           88 fin-visiteurs VALUE 'O'.
+       77 cpt-archives PIC 9(05) COMP VALUE ZERO.
+       77 cpt-actifs PIC 9(05) COMP VALUE ZERO.
+       77 joblog-statut PIC X(02).
+       77 job-secondes-debut PIC S9(07) COMP VALUE ZERO.
+       77 job-secondes-fin PIC S9(07) COMP.
+       COPY "cphorlog.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           IF RETURN-CODE = ZERO
+               PERFORM 2000-TRIER-VISITEURS UNTIL fin-visiteurs
+           END-IF.
+           PERFORM 9000-FINALISER.
+           GOBACK.
+
+      * Trace le debut du job sur JOBLOG.DAT
+       0100-ECRIRE-ENTETE-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'ArchiverVisiteurs' TO JOB-NOM.
+           SET JOB-DEBUT TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-debut =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Calcule la date de coupure (aujourd'hui moins le delai de
+      * conservation) et ouvre les trois fichiers de visiteurs ; sans
+      * VISITEURS.DAT, il n'y a simplement rien a purger
+       1000-INITIALISER.
+           PERFORM 0100-ECRIRE-ENTETE-JOB.
+           ACCEPT aujourdhui FROM DATE YYYYMMDD.
+           COMPUTE jour-entier = FUNCTION INTEGER-OF-DATE(aujourdhui).
+           COMPUTE cutoff-entier = jour-entier - jours-retention.
+           COMPUTE cutoff-date = FUNCTION DATE-OF-INTEGER(cutoff-entier).
+           OPEN INPUT VISITEURS-FILE.
+           IF visiteurs-statut NOT = '00'
+               SET fin-visiteurs TO TRUE
+           ELSE
+               OPEN OUTPUT VISITEURS-ACTIFS-FILE
+               OPEN EXTEND VISITEURS-ARCHIVE-FILE
+               PERFORM 2100-LIRE-VISITEUR
+           END-IF.
+
+      * Archive le visiteur courant s'il est plus vieux que la date de
+      * coupure, sinon le conserve dans le fichier actif, puis relit
+       2000-TRIER-VISITEURS.
+           IF VIS-DATE OF VISITEURS-FILE < cutoff-date
+               PERFORM 2200-ARCHIVER-VISITEUR
+           ELSE
+               PERFORM 2300-CONSERVER-VISITEUR
+           END-IF.
+           PERFORM 2100-LIRE-VISITEUR.
+
+      * Lecture d'un enregistrement VISITEURS.DAT
+       2100-LIRE-VISITEUR.
+           READ VISITEURS-FILE
+               AT END SET fin-visiteurs TO TRUE
+           END-READ.
+
+      * Deplace le visiteur courant sur VISITEURS-ARCHIVE.DAT
+       2200-ARCHIVER-VISITEUR.
+           MOVE VISITEUR-ENREGISTREMENT OF VISITEURS-FILE
+               TO VISITEUR-ENREGISTREMENT OF VISITEURS-ARCHIVE-FILE.
+           WRITE VISITEUR-ENREGISTREMENT OF VISITEURS-ARCHIVE-FILE.
+           ADD 1 TO cpt-archives.
+
+      * Conserve le visiteur courant sur le nouveau VISITEURS.DAT
+       2300-CONSERVER-VISITEUR.
+           MOVE VISITEUR-ENREGISTREMENT OF VISITEURS-FILE
+               TO VISITEUR-ENREGISTREMENT OF VISITEURS-ACTIFS-FILE.
+           WRITE VISITEUR-ENREGISTREMENT OF VISITEURS-ACTIFS-FILE.
+           ADD 1 TO cpt-actifs.
+
+      * Fermeture des fichiers, puis le fichier actif remplace
+      * VISITEURS.DAT pour la prochaine execution
+       9000-FINALISER.
+           CLOSE VISITEURS-FILE.
+           IF visiteurs-statut = '00'
+               CLOSE VISITEURS-ACTIFS-FILE
+               CLOSE VISITEURS-ARCHIVE-FILE
+               CALL "CBL_DELETE_FILE" USING "VISITEURS.DAT"
+               CALL "CBL_RENAME_FILE" USING "VISITEURS.NOUVEAU"
+                   "VISITEURS.DAT"
+           END-IF.
+           PERFORM 9900-ECRIRE-FIN-JOB.
+
+      * Trace la fin du job sur JOBLOG.DAT
+       9900-ECRIRE-FIN-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'ArchiverVisiteurs' TO JOB-NOM.
+           SET JOB-FIN TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-fin =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           IF job-secondes-fin < job-secondes-debut
+               ADD 86400 TO job-secondes-fin
+           END-IF.
+           COMPUTE JOB-LUS = cpt-archives + cpt-actifs.
+           MOVE JOB-LUS TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           COMPUTE JOB-DUREE-SEC =
+               job-secondes-fin - job-secondes-debut.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
