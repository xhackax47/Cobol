@@ -0,0 +1,156 @@
+      * Code ChargerNotesMaitre en COBOL
+       IDENTIFICATION DIVISION.
+      * Nom du programme
+       PROGRAM-ID. ChargerNotesMaitre.
+
+      * Reconstruit, a partir de NOTES.DAT, le fichier maitre indexe
+      * NOTES-MASTER.DAT (acces direct par identifiant etudiant) pour
+      * les traitements qui ont besoin d'un acces cle plutot que d'un
+      * parcours sequentiel complet.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTES-FILE ASSIGN TO "NOTES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS notes-statut.
+           SELECT NOTES-MAITRE-FILE ASSIGN TO "NOTES-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NM-ID
+               FILE STATUS IS maitre-statut.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS joblog-statut.
+
+      * Division et sections des variables
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTES-FILE.
+       COPY "cpnote.cpy".
+
+      * Meme contenu que NOTES.DAT ; NM-ID en est la cle d'acces direct
+      * une fois le fichier organise en indexe
+       FD NOTES-MAITRE-FILE.
+       COPY "cpnotemaitre.cpy".
+
+       FD JOBLOG-FILE.
+       COPY "cpjoblog.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 maitre-statut PIC X(02).
+       77 notes-statut PIC X(02).
+       77 indic-fin-notes PIC X(01) VALUE 'N'.
+           88 fin-notes VALUE 'O'.
+       77 cpt-chargees PIC 9(05) COMP VALUE ZERO.
+       77 cpt-erreurs-ecriture PIC 9(05) COMP VALUE ZERO.
+       77 joblog-statut PIC X(02).
+       77 job-secondes-debut PIC S9(07) COMP VALUE ZERO.
+       77 job-secondes-fin PIC S9(07) COMP.
+       COPY "cphorlog.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           IF RETURN-CODE = ZERO
+               PERFORM 2000-LIRE-NOTE
+               PERFORM 3000-CHARGER-NOTES UNTIL fin-notes
+           END-IF.
+           PERFORM 9000-FINALISER.
+           GOBACK.
+
+      * Trace le debut du job sur JOBLOG.DAT
+       0100-ECRIRE-ENTETE-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'ChargerNotesMaitre' TO JOB-NOM.
+           SET JOB-DEBUT TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-debut =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Ouvre NOTES.DAT en lecture et repart d'un fichier maitre vide ;
+      * sans NOTES.DAT, le maitre existant est laisse tel quel
+       1000-INITIALISER.
+           PERFORM 0100-ECRIRE-ENTETE-JOB.
+           OPEN INPUT NOTES-FILE.
+           IF notes-statut NOT = '00'
+               DISPLAY 'ERREUR : NOTES.DAT introuvable (statut '
+                   notes-statut ')'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT NOTES-MAITRE-FILE
+           END-IF.
+
+      * Lecture d'un enregistrement NOTES.DAT
+       2000-LIRE-NOTE.
+           READ NOTES-FILE
+               AT END SET fin-notes TO TRUE
+           END-READ.
+
+      * Transfere l'enregistrement courant dans le fichier maitre
+      * indexe (ecriture par cle, l'acces direct au fichier maitre
+      * n'imposant pas que NOTES.DAT soit trie par identifiant), puis
+      * relit ; un identifiant en double est signale mais ne bloque
+      * pas le reste du chargement
+       3000-CHARGER-NOTES.
+           MOVE NOTE-ID TO NM-ID.
+           MOVE NOTE-NOM TO NM-NOM.
+           MOVE NOTE-VALEUR TO NM-VALEUR.
+           WRITE NOTE-MAITRE-ENREGISTREMENT
+               INVALID KEY
+                   DISPLAY 'ERREUR : identifiant en double ignore '
+                       NM-ID ' (statut ' maitre-statut ')'
+                   ADD 1 TO cpt-erreurs-ecriture
+               NOT INVALID KEY
+                   ADD 1 TO cpt-chargees
+           END-WRITE.
+           PERFORM 2000-LIRE-NOTE.
+
+      * Fermeture des fichiers et trace de fin de job
+       9000-FINALISER.
+           IF RETURN-CODE = ZERO
+               CLOSE NOTES-FILE
+               CLOSE NOTES-MAITRE-FILE
+           END-IF.
+           PERFORM 9900-ECRIRE-FIN-JOB.
+
+      * Trace la fin du job sur JOBLOG.DAT
+       9900-ECRIRE-FIN-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'ChargerNotesMaitre' TO JOB-NOM.
+           SET JOB-FIN TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-fin =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           IF job-secondes-fin < job-secondes-debut
+               ADD 86400 TO job-secondes-fin
+           END-IF.
+           COMPUTE JOB-LUS = cpt-chargees + cpt-erreurs-ecriture.
+           MOVE cpt-chargees TO JOB-ECRITS.
+           MOVE cpt-erreurs-ecriture TO JOB-REJETS.
+           COMPUTE JOB-DUREE-SEC =
+               job-secondes-fin - job-secondes-debut.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
