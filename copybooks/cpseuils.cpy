@@ -0,0 +1,14 @@
+      * Copybook d'enregistrement pour SEUILS.DAT
+      * Seuils minimaux (inclus) de chaque mention, utilises par
+      * conditions.cob a la place de bornes codees en dur ; une seule
+      * ligne, relue au debut de chaque execution.
+       01 SEUILS-ENREGISTREMENT.
+           05 SEU-PASSABLE-MIN         PIC 9(02)V9(02).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 SEU-ASSEZ-BIEN-MIN       PIC 9(02)V9(02).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 SEU-BIEN-MIN             PIC 9(02)V9(02).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 SEU-TRES-BIEN-MIN        PIC 9(02)V9(02).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 SEU-PARFAIT-MIN          PIC 9(02)V9(02).
