@@ -0,0 +1,15 @@
+      * Copybook d'enregistrement pour STATS-CALCUL.DAT
+      * Statistiques cumulees (nombre, somme, min, max) de tous les
+      * calculs reussis traites en mode lot par Exo1Calcul, relues et
+      * remises a jour a chaque execution.
+       01 STATS-CALCUL-ENREGISTREMENT.
+           05 STC-COMPTE               PIC 9(07).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 STC-SOMME                PIC S9(9)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 STC-MIN                  PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 STC-MAX                  PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
