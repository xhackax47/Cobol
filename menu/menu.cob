@@ -0,0 +1,75 @@
+      * Menu de lancement des utilitaires du depot
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 choix PIC 9(02) VALUE ZERO.
+       77 date-jour-aff PIC 9(08).
+
+       SCREEN SECTION.
+       1 pla-menu.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 10 VALUE 'Menu des utilitaires'.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
+           2 LINE 3 COL 10 VALUE '1. Saisie (accueil visiteur)'.
+           2 LINE 4 COL 10 VALUE '2. HelloWorld'.
+           2 LINE 5 COL 10 VALUE '3. Exo1Calcul'.
+           2 LINE 6 COL 10 VALUE '4. Manipulation'.
+           2 LINE 7 COL 10 VALUE '5. ManipulationAdd'.
+           2 LINE 8 COL 10 VALUE '6. ManipulationInitialize'.
+           2 LINE 9 COL 10 VALUE '7. Conditions'.
+           2 LINE 10 COL 10 VALUE '8. Etiquette'.
+           2 LINE 11 COL 10 VALUE '9. ConsulterNote'.
+           2 LINE 12 COL 10 VALUE '10. MaintenirNotesMaitre'.
+           2 LINE 13 COL 10 VALUE '0. Quitter'.
+
+       1 pls-choix.
+           2 LINE 14 COL 10 VALUE 'Votre choix : '.
+           2 PIC 9(02) TO choix REQUIRED.
+
+       1 pla-err-choix.
+           2 LINE 15 COL 10 VALUE 'Choix invalide, recommencez.'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+           PERFORM 1000-TRAITER-CHOIX
+               WITH TEST AFTER
+               UNTIL choix = 0.
+           STOP RUN.
+
+      * Affiche le menu, lit le choix de l'utilisateur et lance le
+      * programme correspondant
+       1000-TRAITER-CHOIX.
+           DISPLAY pla-menu.
+           DISPLAY pls-choix.
+           ACCEPT pls-choix.
+           EVALUATE choix
+               WHEN 1
+                   CALL 'Saisie'
+               WHEN 2
+                   CALL 'HelloWorld'
+               WHEN 3
+                   CALL 'Exo1Calcul'
+               WHEN 4
+                   CALL 'Manipulation'
+               WHEN 5
+                   CALL 'ManipulationAdd'
+               WHEN 6
+                   CALL 'ManipulationInitialize'
+               WHEN 7
+                   CALL 'conditions'
+               WHEN 8
+                   CALL 'Etiquette'
+               WHEN 9
+                   CALL 'ConsulterNote'
+               WHEN 10
+                   CALL 'MaintenirNotesMaitre'
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY pla-err-choix
+           END-EVALUATE.
