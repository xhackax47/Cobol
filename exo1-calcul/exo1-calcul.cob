@@ -1,49 +1,541 @@
       * Code Exo1Calcul en COBOL
        IDENTIFICATION DIVISION.
-      * Nom du programme       
+      * Nom du programme
        PROGRAM-ID. Exo1Calcul.
-       
+
+      * Mode lot : on lit CALCULS.DAT, chaque calcul accepte est ecrit
+      * sur CALCULS-RESULTATS.DAT et chaque enregistrement invalide est
+      * ecrit, avec son motif, sur REJETS.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCUL-FILE ASSIGN TO "CALCULS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS calcul-statut.
+           SELECT CALCUL-RESULTATS-FILE
+               ASSIGN TO "CALCULS-RESULTATS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REJETS-FILE ASSIGN TO "REJETS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS joblog-statut.
+           SELECT HISTOCALC-FILE ASSIGN TO "HISTO-CALCUL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS histocalc-statut.
+           SELECT STATS-CALCUL-FILE ASSIGN TO "STATS-CALCUL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS stats-calcul-statut.
+
       * Division et sections des variables
        DATA DIVISION.
+       FILE SECTION.
+       FD CALCUL-FILE.
+       COPY "cpcalclot.cpy".
+
+       FD CALCUL-RESULTATS-FILE.
+       COPY "cpcalcres.cpy".
+
+       FD REJETS-FILE.
+       COPY "cpcalcrej.cpy".
+
+       FD JOBLOG-FILE.
+       COPY "cpjoblog.cpy".
+
+       FD HISTOCALC-FILE.
+       COPY "cphistocalc.cpy".
+
+       FD STATS-CALCUL-FILE.
+       COPY "cpstatscalcul.cpy".
+
        WORKING-STORAGE SECTION.
-       77 num1 PIC 99.
-       77 num2 PIC 99.
-       77 resultat PIC 999.
-       
+       COPY "cpexo1.cpy".
+       77 joblog-statut PIC X(02).
+       COPY "cphorlog.cpy".
+       77 histocalc-statut PIC X(02).
+       77 calcul-statut PIC X(02).
+       77 job-secondes-debut PIC S9(07) COMP VALUE ZERO.
+       77 job-secondes-fin PIC S9(07) COMP.
+       77 cpt-lot-lus PIC 9(07) COMP VALUE ZERO.
+       77 cpt-lot-ecrits PIC 9(07) COMP VALUE ZERO.
+       77 cpt-lot-rejetes PIC 9(07) COMP VALUE ZERO.
+
+      * Statistiques cumulees sur les calculs lot, persistees entre
+      * executions sur STATS-CALCUL.DAT
+       77 stats-calcul-statut PIC X(02).
+       77 cpt-stats PIC 9(07) COMP VALUE ZERO.
+       77 somme-stats PIC S9(9)V99 VALUE ZERO.
+       77 min-stats PIC S9(7)V99 VALUE ZERO.
+       77 max-stats PIC S9(7)V99 VALUE ZERO.
+       77 moyenne-stats PIC S9(7)V99 VALUE ZERO.
+       77 min-stats-edite PIC -,---,--9.99.
+       77 max-stats-edite PIC -,---,--9.99.
+       77 moyenne-stats-edite PIC -,---,--9.99.
+       77 indic-fin-histocalc PIC X(01) VALUE 'N'.
+           88 fin-histocalc VALUE 'O'.
+       77 nb-lu-histocalc PIC 9(02) COMP VALUE ZERO.
+       77 nb-affiche-histocalc PIC 9(02) COMP VALUE ZERO.
+       77 pos-histocalc PIC 9(02) COMP VALUE ZERO.
+       77 date-jour-aff PIC 9(08).
+
+      * Fenetre glissante des 5 derniers calculs rejoues en debut de
+      * session interactive
+       01 TABLE-HISTOCALC.
+           05 HISTOCALC-ENTREE OCCURS 5 TIMES INDEXED BY idx-histocalc.
+               10 HT-NUM1 PIC S9(7)V99.
+               10 HT-OP PIC X(01).
+               10 HT-NUM2 PIC S9(7)V99.
+               10 HT-RESULTAT PIC S9(7)V99.
+
       * Section d'affichage
        SCREEN SECTION.
-       
+
       * pla = Plage d'affichage & pls = Plage de saisie
+       1 pls-mode.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
+           2 LINE 6 COL 10 VALUE 'Mode (I=Interactif L=Lot) : '.
+           2 saisie-mode PIC X(01) TO mode-exec REQUIRED.
+
        1 pls1.
            2 BLANK SCREEN.
            2 LINE 6 COL 10 VALUE 'Saisir une premiere valeur: '.
-           2 saisie1 PIC z(2) TO num1 REQUIRED.
-           
+           2 saisie1 PIC X(10) TO num1-texte REQUIRED.
+
        1 pls2.
            2 BLANK SCREEN.
            2 LINE 6 COL 10 VALUE 'Saisir une seconde valeur: '.
-           2 saisie2 PIC z(2) TO num2 REQUIRED.
- 
+           2 saisie2 PIC X(10) TO num2-texte REQUIRED.
+
+       1 pls-op.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE 'Operation (+ - * /) : '.
+           2 saisie-op PIC X(01) TO operateur REQUIRED.
+
+       1 pla-err-saisie.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE 'Valeur invalide, recommencez.'.
+
+       1 pla-err-verrou.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE
+               'Trop de tentatives invalides, saisie verrouillee.'.
+
+       1 pla-err-calcul.
+           2 LINE 8 COL 10 VALUE 'Erreur de calcul (depassement).'.
+
        1 pla.
            2 LINE 8 COL 10 VALUE 'Resultat : '.
-           2 COL 20 PIC z(3) FROM resultat.
-           
+           2 COL 20 PIC -,---,--9.99 FROM resultat.
+
        PROCEDURE DIVISION.
-       
-      * Calculs
-           
-       DISPLAY pls1.
-       ACCEPT saisie1.
-       MOVE num1 TO num1.
-       
-       DISPLAY pls2.
-       ACCEPT saisie2.
-       MOVE num2 TO num2.
-       
-       COMPUTE resultat = num1 + num2.
-       
-      * Affichage pla
-       DISPLAY pla.
-       
-       STOP RUN.
-       
\ No newline at end of file
+
+      * On demande d'abord le mode d'execution
+       ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+       PERFORM 0500-DETECTER-MODE.
+
+       IF mode-lot
+           PERFORM 5000-TRAITER-LOT
+       ELSE
+           PERFORM 3000-REJOUER-HISTORIQUE
+
+           PERFORM 1000-SAISIR-NUM1
+               UNTIL num1-ok OR saisie-verrouillee
+           IF NOT saisie-verrouillee
+               PERFORM 2000-SAISIR-NUM2
+                   UNTIL num2-ok OR saisie-verrouillee
+           END-IF
+
+           IF saisie-verrouillee
+               DISPLAY pla-err-verrou
+               PERFORM 0600-TRACER-VERROUILLAGE
+           ELSE
+               DISPLAY pls-op
+               ACCEPT saisie-op
+
+      * On applique l'operation choisie par l'operateur
+               EVALUATE operateur
+                   WHEN '-'
+                       COMPUTE resultat = num1 - num2
+                           ON SIZE ERROR SET erreur-calcul TO TRUE
+                       END-COMPUTE
+                   WHEN '*'
+                       COMPUTE resultat = num1 * num2
+                           ON SIZE ERROR SET erreur-calcul TO TRUE
+                       END-COMPUTE
+                   WHEN '/'
+                       COMPUTE resultat = num1 / num2
+                           ON SIZE ERROR SET erreur-calcul TO TRUE
+                       END-COMPUTE
+                   WHEN OTHER
+                       COMPUTE resultat = num1 + num2
+                           ON SIZE ERROR SET erreur-calcul TO TRUE
+                       END-COMPUTE
+               END-EVALUATE
+
+      * Affichage pla, ou du message d'erreur en cas de depassement ;
+      * seul un calcul reussi rejoint l'historique rejouable
+               IF erreur-calcul
+                   DISPLAY pla-err-calcul
+               ELSE
+                   DISPLAY pla
+                   PERFORM 4000-ENREGISTRER-HISTOCALC
+               END-IF
+           END-IF
+       END-IF.
+
+       GOBACK.
+
+      * Quand CALCULS.DAT est present, le mode lot est retenu sans
+      * rien demander, pour permettre l'appel non surveille par la
+      * chaine de traitement de nuit ; sinon on interroge l'operateur
+       0500-DETECTER-MODE.
+           OPEN INPUT CALCUL-FILE.
+           IF calcul-statut = '00'
+               CLOSE CALCUL-FILE
+               SET mode-lot TO TRUE
+           ELSE
+               DISPLAY pls-mode
+               ACCEPT pls-mode
+           END-IF.
+
+      * Trace sur JOBLOG.DAT la saisie abandonnee apres verrouillage,
+      * pour garder une piste de l'incident meme hors mode lot
+       0600-TRACER-VERROUILLAGE.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'Exo1Calcul' TO JOB-NOM.
+           SET JOB-ABANDON TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Demande la premiere valeur et la redemande si elle n'est
+      * pas numerique ; verrouille la saisie au-dela de
+      * limite-tentatives essais invalides
+       1000-SAISIR-NUM1.
+           DISPLAY pls1.
+           ACCEPT saisie1.
+           IF num1-texte IS NUMERIC
+               COMPUTE num1 = FUNCTION NUMVAL(num1-texte)
+               SET num1-ok TO TRUE
+           ELSE
+               ADD 1 TO tentatives-num1
+               IF tentatives-num1 >= limite-tentatives
+                   SET saisie-verrouillee TO TRUE
+               ELSE
+                   DISPLAY pla-err-saisie
+               END-IF
+           END-IF.
+
+      * Demande la seconde valeur et la redemande si elle n'est
+      * pas numerique ; verrouille la saisie au-dela de
+      * limite-tentatives essais invalides
+       2000-SAISIR-NUM2.
+           DISPLAY pls2.
+           ACCEPT saisie2.
+           IF num2-texte IS NUMERIC
+               COMPUTE num2 = FUNCTION NUMVAL(num2-texte)
+               SET num2-ok TO TRUE
+           ELSE
+               ADD 1 TO tentatives-num2
+               IF tentatives-num2 >= limite-tentatives
+                   SET saisie-verrouillee TO TRUE
+               ELSE
+                   DISPLAY pla-err-saisie
+               END-IF
+           END-IF.
+
+      * Rejoue, en debut de session interactive, les 5 derniers calculs
+      * reussis conserves dans HISTO-CALCUL.DAT
+       3000-REJOUER-HISTORIQUE.
+           MOVE ZERO TO nb-lu-histocalc.
+           OPEN INPUT HISTOCALC-FILE.
+           IF histocalc-statut = '00'
+               PERFORM 3100-LIRE-HISTOCALC
+               PERFORM 3200-CUMULER-HISTOCALC UNTIL fin-histocalc
+               CLOSE HISTOCALC-FILE
+           END-IF.
+           IF nb-lu-histocalc > ZERO
+               IF nb-lu-histocalc > 5
+                   MOVE 5 TO nb-affiche-histocalc
+               ELSE
+                   MOVE nb-lu-histocalc TO nb-affiche-histocalc
+               END-IF
+               DISPLAY 'Derniers calculs :'
+               PERFORM 3300-AFFICHER-UN-HISTOCALC
+                   VARYING idx-histocalc FROM 1 BY 1
+                   UNTIL idx-histocalc > nb-affiche-histocalc
+           END-IF.
+
+      * Lecture d'un enregistrement HISTO-CALCUL.DAT
+       3100-LIRE-HISTOCALC.
+           READ HISTOCALC-FILE
+               AT END SET fin-histocalc TO TRUE
+           END-READ.
+
+      * Range le calcul courant dans la fenetre glissante des 5
+      * derniers calculs, puis relit
+       3200-CUMULER-HISTOCALC.
+           COMPUTE pos-histocalc = FUNCTION MOD(nb-lu-histocalc 5) + 1.
+           MOVE HC-NUM1 TO HT-NUM1(pos-histocalc).
+           MOVE HC-OP TO HT-OP(pos-histocalc).
+           MOVE HC-NUM2 TO HT-NUM2(pos-histocalc).
+           MOVE HC-RESULTAT TO HT-RESULTAT(pos-histocalc).
+           ADD 1 TO nb-lu-histocalc.
+           PERFORM 3100-LIRE-HISTOCALC.
+
+      * Affiche une ligne de l'historique rejoue
+       3300-AFFICHER-UN-HISTOCALC.
+           DISPLAY HT-NUM1(idx-histocalc) ' ' HT-OP(idx-histocalc) ' '
+               HT-NUM2(idx-histocalc) ' = ' HT-RESULTAT(idx-histocalc).
+
+      * Ajoute le calcul reussi, horodate, a la fin de HISTO-CALCUL.DAT
+       4000-ENREGISTRER-HISTOCALC.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE CP-HLG-DATE TO HC-DATE.
+           MOVE CP-HLG-HEURE TO HC-HEURE.
+           MOVE num1 TO HC-NUM1.
+           MOVE operateur TO HC-OP.
+           MOVE num2 TO HC-NUM2.
+           MOVE resultat TO HC-RESULTAT.
+           OPEN EXTEND HISTOCALC-FILE.
+           IF histocalc-statut = '35'
+               OPEN OUTPUT HISTOCALC-FILE
+           END-IF.
+           WRITE HISTOCALC-ENREGISTREMENT.
+           CLOSE HISTOCALC-FILE.
+
+      * Ouvre les fichiers du mode lot, traite chaque calcul puis
+      * ferme ; sans CALCULS.DAT, le job s'arrete en erreur
+       5000-TRAITER-LOT.
+           PERFORM 5010-ECRIRE-ENTETE-JOB.
+           OPEN INPUT CALCUL-FILE.
+           IF calcul-statut NOT = '00'
+               DISPLAY 'ERREUR : CALCULS.DAT introuvable (statut '
+                   calcul-statut ')'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 5050-CHARGER-STATS
+               OPEN OUTPUT CALCUL-RESULTATS-FILE
+               OPEN OUTPUT REJETS-FILE
+               PERFORM 5100-LIRE-CALCUL
+               PERFORM 5200-TRAITER-CALCULS UNTIL fin-calculs
+               CLOSE CALCUL-FILE
+               CLOSE CALCUL-RESULTATS-FILE
+               CLOSE REJETS-FILE
+               PERFORM 5600-SAUVER-STATS
+           END-IF.
+           PERFORM 5900-ECRIRE-FIN-JOB.
+
+      * Relit les statistiques cumulees par les executions precedentes
+       5050-CHARGER-STATS.
+           MOVE ZERO TO cpt-stats.
+           MOVE ZERO TO somme-stats.
+           MOVE ZERO TO min-stats.
+           MOVE ZERO TO max-stats.
+           OPEN INPUT STATS-CALCUL-FILE.
+           IF stats-calcul-statut = '00'
+               READ STATS-CALCUL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE STC-COMPTE TO cpt-stats
+                       MOVE STC-SOMME TO somme-stats
+                       MOVE STC-MIN TO min-stats
+                       MOVE STC-MAX TO max-stats
+               END-READ
+               CLOSE STATS-CALCUL-FILE
+           END-IF.
+
+      * Trace le debut du job sur JOBLOG.DAT
+       5010-ECRIRE-ENTETE-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'Exo1Calcul' TO JOB-NOM.
+           SET JOB-DEBUT TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-debut =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Trace la fin du job sur JOBLOG.DAT
+       5900-ECRIRE-FIN-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'Exo1Calcul' TO JOB-NOM.
+           SET JOB-FIN TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-fin =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           IF job-secondes-fin < job-secondes-debut
+               ADD 86400 TO job-secondes-fin
+           END-IF.
+           MOVE cpt-lot-lus TO JOB-LUS.
+           MOVE cpt-lot-ecrits TO JOB-ECRITS.
+           MOVE cpt-lot-rejetes TO JOB-REJETS.
+           COMPUTE JOB-DUREE-SEC =
+               job-secondes-fin - job-secondes-debut.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Lecture d'un enregistrement CALCULS.DAT
+       5100-LIRE-CALCUL.
+           READ CALCUL-FILE
+               AT END SET fin-calculs TO TRUE
+           END-READ.
+
+      * Valide le calcul courant, l'ecrit sur le fichier resultat s'il
+      * est correct, sinon l'ecrit sur le fichier des rejets, puis relit
+       5200-TRAITER-CALCULS.
+           ADD 1 TO cpt-lot-lus.
+           PERFORM 5300-VALIDER-CALCUL.
+           IF calcul-valide
+               PERFORM 5400-ECRIRE-RESULTAT-LOT
+           ELSE
+               PERFORM 5500-ECRIRE-REJET
+           END-IF.
+           PERFORM 5100-LIRE-CALCUL.
+
+      * Verifie que les deux valeurs sont numeriques, que l'operateur
+      * est reconnu, et qu'il n'y a pas de division par zero
+       5300-VALIDER-CALCUL.
+           SET indic-calcul-valide TO 'N'.
+           MOVE SPACES TO motif-rejet.
+           IF CLC-NUM1 NOT NUMERIC
+               MOVE 'Premiere valeur non numerique' TO motif-rejet
+           ELSE
+               IF CLC-NUM2 NOT NUMERIC
+                   MOVE 'Seconde valeur non numerique' TO motif-rejet
+               ELSE
+                   IF CLC-OP = '+' OR CLC-OP = '-'
+                           OR CLC-OP = '*' OR CLC-OP = '/'
+                       IF CLC-OP = '/'
+                               AND FUNCTION NUMVAL(CLC-NUM2) = 0
+                           MOVE 'Division par zero' TO motif-rejet
+                       ELSE
+                           SET calcul-valide TO TRUE
+                           COMPUTE num1 = FUNCTION NUMVAL(CLC-NUM1)
+                           COMPUTE num2 = FUNCTION NUMVAL(CLC-NUM2)
+                           MOVE CLC-OP TO operateur
+                       END-IF
+                   ELSE
+                       MOVE 'Operateur invalide' TO motif-rejet
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Calcule le resultat et l'ecrit sur CALCULS-RESULTATS.DAT ; en
+      * cas de depassement de capacite, le calcul est rejete
+       5400-ECRIRE-RESULTAT-LOT.
+           MOVE 'N' TO indic-erreur-calcul.
+           EVALUATE operateur
+               WHEN '-'
+                   COMPUTE resultat = num1 - num2
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+               WHEN '*'
+                   COMPUTE resultat = num1 * num2
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+               WHEN '/'
+                   COMPUTE resultat = num1 / num2
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE resultat = num1 + num2
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+           END-EVALUATE.
+           IF erreur-calcul
+               MOVE 'Erreur de calcul (depassement)' TO motif-rejet
+               PERFORM 5500-ECRIRE-REJET
+           ELSE
+               MOVE num1 TO CLR-NUM1
+               MOVE operateur TO CLR-OP
+               MOVE num2 TO CLR-NUM2
+               MOVE resultat TO CLR-RESULTAT
+               WRITE CALCUL-RESULTAT-ENREGISTREMENT
+               ADD 1 TO cpt-lot-ecrits
+               PERFORM 5450-CUMULER-STATS
+           END-IF.
+
+      * Ecrit l'enregistrement invalide, avec son motif, sur REJETS.DAT
+       5500-ECRIRE-REJET.
+           MOVE CLC-NUM1 TO REJ-NUM1.
+           MOVE CLC-NUM2 TO REJ-NUM2.
+           MOVE CLC-OP TO REJ-OP.
+           MOVE motif-rejet TO REJ-MOTIF.
+           WRITE REJET-ENREGISTREMENT.
+           ADD 1 TO cpt-lot-rejetes.
+
+      * Met a jour le minimum, le maximum et la somme des resultats
+      * avec le calcul qui vient de reussir
+       5450-CUMULER-STATS.
+           IF cpt-stats = ZERO
+               MOVE resultat TO min-stats
+               MOVE resultat TO max-stats
+           ELSE
+               IF resultat < min-stats
+                   MOVE resultat TO min-stats
+               END-IF
+               IF resultat > max-stats
+                   MOVE resultat TO max-stats
+               END-IF
+           END-IF.
+           ADD 1 TO cpt-stats.
+           ADD resultat TO somme-stats.
+
+      * Calcule la moyenne et depose les statistiques cumulees sur
+      * STATS-CALCUL.DAT pour la prochaine execution
+       5600-SAUVER-STATS.
+           IF cpt-stats > ZERO
+               COMPUTE moyenne-stats ROUNDED = somme-stats / cpt-stats
+           ELSE
+               MOVE ZERO TO moyenne-stats
+           END-IF.
+           MOVE cpt-stats TO STC-COMPTE.
+           MOVE somme-stats TO STC-SOMME.
+           MOVE min-stats TO STC-MIN.
+           MOVE max-stats TO STC-MAX.
+           OPEN OUTPUT STATS-CALCUL-FILE.
+           WRITE STATS-CALCUL-ENREGISTREMENT.
+           CLOSE STATS-CALCUL-FILE.
+           MOVE min-stats TO min-stats-edite.
+           MOVE max-stats TO max-stats-edite.
+           MOVE moyenne-stats TO moyenne-stats-edite.
+           DISPLAY 'Statistiques cumulees (' cpt-stats ' calculs) :'.
+           DISPLAY '  min ' min-stats-edite ' max ' max-stats-edite
+               ' moyenne ' moyenne-stats-edite.
