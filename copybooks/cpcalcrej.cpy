@@ -0,0 +1,11 @@
+      * Copybook d'enregistrement pour REJETS.DAT : les enregistrements
+      * de CALCULS.DAT rejetes par le mode lot d'Exo1Calcul, avec le
+      * motif du rejet.
+       01 REJET-ENREGISTREMENT.
+           05 REJ-NUM1                 PIC X(10).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 REJ-NUM2                 PIC X(10).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 REJ-OP                   PIC X(01).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 REJ-MOTIF                PIC X(30).
