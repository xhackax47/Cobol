@@ -0,0 +1,70 @@
+      * Chaine du traitement de nuit : enchaine, dans l'ordre, les
+      * travaux qui doivent tourner chaque soir sans supervision.
+      * Chaque etape est arretee si l'etape precedente a rendu un
+      * code retour d'erreur, pour eviter de traiter des donnees
+      * incompletes en cascade.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TraitementNocturne.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 code-retour-etape PIC S9(03) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           DISPLAY 'Traitement nocturne : debut'.
+
+           DISPLAY 'Etape 1/6 : mise a jour du maitre des notes'.
+           CALL 'ChargerNotesMaitre'.
+           PERFORM 1000-VERIFIER-ETAPE.
+           IF code-retour-etape < 8
+               DISPLAY 'Etape 2/6 : classification des notes'
+               CALL 'conditions'
+               PERFORM 1000-VERIFIER-ETAPE
+           END-IF.
+
+           IF code-retour-etape < 8
+               DISPLAY 'Etape 3/6 : calculs (Exo1Calcul)'
+               CALL 'Exo1Calcul'
+               PERFORM 1000-VERIFIER-ETAPE
+           END-IF.
+
+           IF code-retour-etape < 8
+               DISPLAY 'Etape 4/6 : mise a jour du solde'
+               CALL 'ManipulationAdd'
+               PERFORM 1000-VERIFIER-ETAPE
+           END-IF.
+
+           IF code-retour-etape < 8
+               DISPLAY 'Etape 5/6 : purge du journal des visiteurs'
+               CALL 'ArchiverVisiteurs'
+               PERFORM 1000-VERIFIER-ETAPE
+           END-IF.
+
+           IF code-retour-etape < 8
+               DISPLAY 'Etape 6/6 : sommaire de fin de journee'
+               CALL 'SommaireJournee'
+               PERFORM 1000-VERIFIER-ETAPE
+           END-IF.
+
+           IF code-retour-etape >= 8
+               DISPLAY 'Traitement nocturne : arrete sur erreur'
+           ELSE
+               DISPLAY 'Traitement nocturne : fin'
+           END-IF.
+           STOP RUN.
+
+      * Recupere le code retour laisse par l'etape qui vient de
+      * s'executer et signale tout code non nul
+       1000-VERIFIER-ETAPE.
+           MOVE RETURN-CODE TO code-retour-etape.
+           IF code-retour-etape >= 8
+               DISPLAY '  -> code retour ' code-retour-etape
+                   ' : etape en erreur, chaine interrompue'
+           ELSE
+               IF code-retour-etape NOT = ZERO
+                   DISPLAY '  -> code retour ' code-retour-etape
+                       ' : avertissement, poursuite de la chaine'
+               END-IF
+           END-IF.
