@@ -1,62 +1,590 @@
       * Code Conditions en COBOL
        IDENTIFICATION DIVISION.
-      
-      * Nom du programme       
+
+      * Nom du programme
        PROGRAM-ID. conditions.
-       
+
+      * Mode lot : on lit NOTES.DAT et on classe chaque étudiant,
+      * une ligne de résultat par étudiant est écrite sur RESULTATS.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTES-FILE ASSIGN TO "NOTES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS notes-statut.
+           SELECT RESULTATS-FILE ASSIGN TO "RESULTATS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "RESULTATS.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SOMMAIRE-FILE ASSIGN TO "SOMMAIRE.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RAPPORT-FILE ASSIGN TO "RAPPORT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ECHEC-FILE ASSIGN TO "ECHEC.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT HISTONOTE-FILE ASSIGN TO "HISTONOTE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS histonote-statut.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CONDITIONS.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-statut.
+           SELECT SEUILS-FILE ASSIGN TO "SEUILS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS seuils-statut.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS joblog-statut.
+
       * Division et sections des variables
        DATA DIVISION.
+       FILE SECTION.
+       FD NOTES-FILE.
+       COPY "cpnote.cpy".
+
+       FD RESULTATS-FILE.
+       COPY "cpresult.cpy".
+
+      * Meme classement que RESULTATS.DAT, au format CSV pour
+      * l'import dans un tableur
+       FD CSV-FILE.
+       01 LIGNE-CSV                   PIC X(80).
+
+       FD SOMMAIRE-FILE.
+       01 LIGNE-SOMMAIRE              PIC X(60).
+
+       FD RAPPORT-FILE.
+       01 LIGNE-RAPPORT               PIC X(80).
+
+       FD ECHEC-FILE.
+       COPY "cpechec.cpy".
+
+       FD HISTONOTE-FILE.
+       COPY "cphistonote.cpy".
+
+       FD CHECKPOINT-FILE.
+       COPY "cpcheckpoint.cpy".
+
+       FD SEUILS-FILE.
+       COPY "cpseuils.cpy".
+
+       FD JOBLOG-FILE.
+       COPY "cpjoblog.cpy".
+
        WORKING-STORAGE SECTION.
        77 note PIC 99v99.
-       88 passable VALUE 10 THRU 11.99.
-       88 assez_bien VALUE 12 THRU 13.99.
-       88 bien VALUE 14 THRU 16.
-       88 parfait VALUE 20.
- 
+
+      * Seuils de mention, charges depuis SEUILS.DAT au demarrage ;
+      * les valeurs ci-dessous servent de defaut quand le fichier est
+      * absent, pour retrouver le decoupage historique du programme
+       77 seuils-statut PIC X(02).
+       77 seuil-passable-min PIC 9(02)V99 VALUE 10.00.
+       77 seuil-assez-bien-min PIC 9(02)V99 VALUE 12.00.
+       77 seuil-bien-min PIC 9(02)V99 VALUE 14.00.
+       77 seuil-tres-bien-min PIC 9(02)V99 VALUE 16.01.
+       77 seuil-parfait-min PIC 9(02)V99 VALUE 20.00.
+
+       77 notes-statut PIC X(02).
+       77 indic-fin-notes PIC X(01) VALUE 'N'.
+           88 fin-notes VALUE 'O'.
+
+      * Compteurs pour le sommaire de répartition des mentions
+       77 cpt-passable PIC 9(05) COMP VALUE ZERO.
+       77 cpt-assez-bien PIC 9(05) COMP VALUE ZERO.
+       77 cpt-bien PIC 9(05) COMP VALUE ZERO.
+       77 cpt-tres-bien PIC 9(05) COMP VALUE ZERO.
+       77 cpt-parfait PIC 9(05) COMP VALUE ZERO.
+       77 cpt-nul PIC 9(05) COMP VALUE ZERO.
+       77 cpt-total PIC 9(05) COMP VALUE ZERO.
+       77 pourcentage PIC 999V99 VALUE ZERO.
+       77 pourcentage-edite PIC ZZ9.99.
+       77 cpt-total-edite PIC ZZZZ9.
+       77 note-edite PIC Z9.99.
+       77 checkpoint-statut PIC X(02).
+       77 idx-saut PIC 9(05) COMP.
+
+      * Pagination du rapport imprime
+       77 limite-lignes-page PIC 9(03) COMP VALUE 50.
+       77 cpt-lignes-page PIC 9(03) COMP VALUE ZERO.
+       77 numero-page PIC 9(03) COMP VALUE 1.
+       77 numero-page-edite PIC ZZ9.
+       77 joblog-statut PIC X(02).
+       77 job-secondes-debut PIC S9(07) COMP VALUE ZERO.
+       77 job-secondes-fin PIC S9(07) COMP.
+       COPY "cphorlog.cpy".
+
+      * Table de travail pour l'impression du sommaire, une ligne
+      * par tranche de mention
+       01 TABLE-SOMMAIRE.
+           05 SOMM-ENTREE OCCURS 6 TIMES INDEXED BY idx-somm.
+               10 SOMM-LIBELLE PIC X(15).
+               10 SOMM-COMPTE PIC 9(05).
+
+      * Table de travail pour la comparaison avec le terme precedent,
+      * chargee depuis HISTONOTE.DAT au debut du traitement
+       77 nb-histo PIC 9(05) COMP VALUE ZERO.
+       77 indic-fin-histonote PIC X(01) VALUE 'N'.
+           88 fin-histonote VALUE 'O'.
+       77 trouve-histo PIC X(01) VALUE 'N'.
+           88 histo-trouve VALUE 'O'.
+       77 histonote-statut PIC X(02).
+       01 TABLE-HISTONOTE.
+           05 HISTONOTE-ENTREE OCCURS 500 TIMES INDEXED BY idx-histo.
+               10 HN-TAB-ID PIC X(06).
+               10 HN-TAB-NOTE PIC 9(02)V9(02).
+
       * Section d'affichage
        SCREEN SECTION.
-       
+
       * On créé nos plages de test
       * pla = Plage d'affichage & pls = Plage de saisie
        01 pla-pass.
            02 LINE 7 COL 10 'C''est passable'.
- 
+
        01 pla-ab.
            02 LINE 7 COL 10 'C''est pas mal'.
- 
+
        01 pla-b.
            02 LINE 7 COL 10 'C''est bien'.
- 
+
+       01 pla-tb.
+           02 LINE 7 COL 10 'C''est tres bien'.
+
        01 pla-p.
            02 LINE 7 COL 10 'C''est parfait'.
- 
+
        01 pla-nul.
            02 Line 7 COL 10 'Il n''y a pas de mention'.
- 
+
        PROCEDURE DIVISION.
- 
-      * Affectation de la valeur à la variable
-       MOVE 20 TO note.
-       
-      * Conditions
-       IF passable THEN
-          DISPLAY pla-pass
-       ELSE
-          IF assez_bien THEN
-               DISPLAY pla-ab
-          ELSE
-               IF bien THEN
-                   DISPLAY pla-b
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-TRAITER-NOTES UNTIL fin-notes.
+           PERFORM 9000-FINALISER.
+           GOBACK.
+
+      * Trace le debut du job sur JOBLOG.DAT
+       0100-ECRIRE-ENTETE-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'conditions' TO JOB-NOM.
+           SET JOB-DEBUT TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-debut =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Ouverture des fichiers et première lecture ; reprend a partir
+      * du point de controle si une execution precedente a ete
+      * interrompue en cours de traitement
+       1000-INITIALISER.
+           PERFORM 0100-ECRIRE-ENTETE-JOB.
+           PERFORM 1080-CHARGER-SEUILS.
+           PERFORM 1070-CHARGER-HISTORIQUE.
+           OPEN INPUT NOTES-FILE.
+           IF notes-statut NOT = '00'
+               DISPLAY 'ERREUR : NOTES.DAT introuvable (statut '
+                   notes-statut ')'
+               MOVE 8 TO RETURN-CODE
+               SET fin-notes TO TRUE
+           ELSE
+               PERFORM 1050-LIRE-CHECKPOINT
+               IF CKP-EN-COURS
+                   OPEN EXTEND RESULTATS-FILE
+                   OPEN EXTEND CSV-FILE
+                   OPEN EXTEND RAPPORT-FILE
+                   OPEN EXTEND ECHEC-FILE
+                   MOVE CKP-COMPTE TO cpt-total
+                   PERFORM 1060-SAUTER-NOTE
+                       VARYING idx-saut FROM 1 BY 1
+                       UNTIL idx-saut > CKP-COMPTE
                ELSE
-                   IF parfait
-                       DISPLAY pla-p
+                   OPEN OUTPUT RESULTATS-FILE
+                   OPEN OUTPUT CSV-FILE
+                   OPEN OUTPUT RAPPORT-FILE
+                   OPEN OUTPUT ECHEC-FILE
+                   PERFORM 2050-ENTETE-RAPPORT
+                   PERFORM 2060-ENTETE-CSV
+               END-IF
+               PERFORM 9300-MARQUER-EN-COURS
+               PERFORM 2100-LIRE-NOTE
+           END-IF.
+
+      * Lit le point de controle laisse par la derniere execution ;
+      * s'il est absent ou marque termine, le traitement repart a zero
+       1050-LIRE-CHECKPOINT.
+           MOVE ZERO TO CKP-COMPTE.
+           MOVE 'C' TO CKP-STATUT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF checkpoint-statut = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Relit, sans la retraiter, une note deja classee lors de
+      * l'execution interrompue
+       1060-SAUTER-NOTE.
+           READ NOTES-FILE
+               AT END SET fin-notes TO TRUE
+           END-READ.
+
+      * Charge en memoire les notes du terme precedent, pour pouvoir
+      * calculer la tendance de chaque etudiant ; puis recree le
+      * fichier pour n'y deposer que les notes du terme courant, afin
+      * que HISTONOTE.DAT ne conserve jamais plus d'un terme a la fois
+       1070-CHARGER-HISTORIQUE.
+           MOVE ZERO TO nb-histo.
+           MOVE 'N' TO indic-fin-histonote.
+           OPEN INPUT HISTONOTE-FILE.
+           IF histonote-statut = '00'
+               PERFORM 1071-LIRE-HISTONOTE
+               PERFORM 1072-AJOUTER-HISTONOTE UNTIL fin-histonote
+               CLOSE HISTONOTE-FILE
+           END-IF.
+           OPEN OUTPUT HISTONOTE-FILE.
+
+      * Lecture d'un enregistrement HISTONOTE.DAT
+       1071-LIRE-HISTONOTE.
+           READ HISTONOTE-FILE
+               AT END SET fin-histonote TO TRUE
+           END-READ.
+
+      * Ajoute la note lue a la table de comparaison, puis relit
+       1072-AJOUTER-HISTONOTE.
+           IF nb-histo < 500
+               ADD 1 TO nb-histo
+               MOVE HN-ID TO HN-TAB-ID(nb-histo)
+               MOVE HN-NOTE TO HN-TAB-NOTE(nb-histo)
+           END-IF.
+           PERFORM 1071-LIRE-HISTONOTE.
+
+      * Relit les seuils de mention depuis SEUILS.DAT s'il existe ;
+      * sinon conserve les valeurs par defaut posees en WORKING-STORAGE
+       1080-CHARGER-SEUILS.
+           OPEN INPUT SEUILS-FILE.
+           IF seuils-statut = '00'
+               READ SEUILS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEU-PASSABLE-MIN TO seuil-passable-min
+                       MOVE SEU-ASSEZ-BIEN-MIN TO seuil-assez-bien-min
+                       MOVE SEU-BIEN-MIN TO seuil-bien-min
+                       MOVE SEU-TRES-BIEN-MIN TO seuil-tres-bien-min
+                       MOVE SEU-PARFAIT-MIN TO seuil-parfait-min
+               END-READ
+               CLOSE SEUILS-FILE
+           END-IF.
+
+      * Entete de la premiere page du rapport imprime
+       2050-ENTETE-RAPPORT.
+           MOVE 1 TO numero-page.
+           MOVE ZERO TO cpt-lignes-page.
+           PERFORM 2056-ECRIRE-ENTETE-PAGE.
+
+      * Change de page : force un saut de page, puis reimprime
+      * l'entete avec le nouveau numero de page
+       2055-SAUT-DE-PAGE.
+           ADD 1 TO numero-page.
+           MOVE ZERO TO cpt-lignes-page.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT AFTER ADVANCING PAGE.
+           PERFORM 2056-ECRIRE-ENTETE-PAGE.
+
+      * Titre, numero de page et ligne de colonnes, communs a chaque
+      * page du rapport
+       2056-ECRIRE-ENTETE-PAGE.
+           MOVE numero-page TO numero-page-edite.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING 'Classification des notes - Page ' DELIMITED BY SIZE
+               numero-page-edite DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING 'Identifiant  Nom                  Note  Mention'
+               DELIMITED BY SIZE
+               '                  Tendance' DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+
+      * Ligne d'entete du fichier RESULTATS.CSV
+       2060-ENTETE-CSV.
+           MOVE SPACES TO LIGNE-CSV.
+           STRING 'Identifiant,Nom,Note,Mention,Tendance'
+               DELIMITED BY SIZE
+               INTO LIGNE-CSV.
+           WRITE LIGNE-CSV.
+
+      * Classe l'étudiant courant et écrit le résultat, puis relit
+       2000-TRAITER-NOTES.
+           PERFORM 3000-CLASSER-NOTE.
+           PERFORM 2200-ECRIRE-RESULTAT.
+           PERFORM 9300-MARQUER-EN-COURS.
+           PERFORM 2100-LIRE-NOTE.
+
+      * Lecture d'un enregistrement NOTES.DAT
+       2100-LIRE-NOTE.
+           READ NOTES-FILE
+               AT END SET fin-notes TO TRUE
+           END-READ.
+
+      * Écriture du résultat de classement sur RESULTATS.DAT, puis
+      * sur le rapport imprime (une ligne detail par etudiant)
+       2200-ECRIRE-RESULTAT.
+           MOVE NOTE-ID TO RES-ID.
+           MOVE NOTE-NOM TO RES-NOM.
+           MOVE note TO RES-NOTE.
+           PERFORM 2260-COMPARER-TENDANCE.
+           WRITE RESULTAT-ENREGISTREMENT.
+           PERFORM 2270-ECRIRE-HISTONOTE.
+           PERFORM 2280-ECRIRE-CSV.
+
+           MOVE note TO note-edite.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING NOTE-ID DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               NOTE-NOM DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               note-edite DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               RES-MENTION DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               RES-TENDANCE DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+           ADD 1 TO cpt-lignes-page.
+           IF cpt-lignes-page >= limite-lignes-page
+               PERFORM 2055-SAUT-DE-PAGE
+           END-IF.
+
+      * Recherche la note du meme etudiant dans l'historique du terme
+      * precedent et en deduit la tendance (hausse, baisse, stable ou
+      * nouvel etudiant sans historique) ; la table est parcourue a
+      * l'envers pour trouver l'entree la plus recente en premier, un
+      * meme etudiant pouvant apparaitre sur plusieurs termes passes
+       2260-COMPARER-TENDANCE.
+           MOVE 'N' TO trouve-histo.
+           MOVE 'Nouveau' TO RES-TENDANCE.
+           PERFORM 2261-CHERCHER-HISTONOTE
+               VARYING idx-histo FROM nb-histo BY -1
+               UNTIL idx-histo < 1 OR histo-trouve.
+
+      * Compare, pour l'entree courante de la table, l'identifiant de
+      * l'etudiant ; si elle correspond, calcule la tendance
+       2261-CHERCHER-HISTONOTE.
+           IF HN-TAB-ID(idx-histo) = NOTE-ID
+               SET histo-trouve TO TRUE
+               IF note > HN-TAB-NOTE(idx-histo)
+                   MOVE 'Hausse' TO RES-TENDANCE
+               ELSE
+                   IF note < HN-TAB-NOTE(idx-histo)
+                       MOVE 'Baisse' TO RES-TENDANCE
+                   ELSE
+                       MOVE 'Stable' TO RES-TENDANCE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Depose la note du terme courant sur HISTONOTE.DAT, pour la
+      * comparaison de la prochaine execution
+       2270-ECRIRE-HISTONOTE.
+           MOVE NOTE-ID TO HN-ID.
+           MOVE note TO HN-NOTE.
+           WRITE HISTONOTE-ENREGISTREMENT.
+
+      * Ecrit le resultat de l'etudiant courant sur RESULTATS.CSV,
+      * les champs textuels etant degarnis de leurs espaces de
+      * cadrage pour rester lisibles dans un tableur
+       2280-ECRIRE-CSV.
+           MOVE note TO note-edite.
+           MOVE SPACES TO LIGNE-CSV.
+           STRING FUNCTION TRIM(NOTE-ID) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(NOTE-NOM) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(note-edite) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RES-MENTION) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RES-TENDANCE) DELIMITED BY SIZE
+               INTO LIGNE-CSV.
+           WRITE LIGNE-CSV.
+
+      * Ecrit sur ECHEC.DAT une ligne de suivi pour un etudiant sans
+      * mention, destinee au suivi pedagogique
+       2300-ECRIRE-ECHEC.
+           MOVE NOTE-ID TO ECH-ID.
+           MOVE NOTE-NOM TO ECH-NOM.
+           MOVE note TO ECH-NOTE.
+           WRITE ECHEC-ENREGISTREMENT.
+
+      * Applique les conditions existantes à la note de l'étudiant courant
+       3000-CLASSER-NOTE.
+           MOVE NOTE-VALEUR TO note.
+           ADD 1 TO cpt-total.
+           IF note >= seuil-parfait-min THEN
+               DISPLAY pla-p
+               MOVE 'Parfait' TO RES-MENTION
+               ADD 1 TO cpt-parfait
+           ELSE
+               IF note >= seuil-tres-bien-min THEN
+                   DISPLAY pla-tb
+                   MOVE 'Tres bien' TO RES-MENTION
+                   ADD 1 TO cpt-tres-bien
+               ELSE
+                   IF note >= seuil-bien-min THEN
+                       DISPLAY pla-b
+                       MOVE 'Bien' TO RES-MENTION
+                       ADD 1 TO cpt-bien
                    ELSE
-                       DISPLAY pla-nul
+                       IF note >= seuil-assez-bien-min THEN
+                           DISPLAY pla-ab
+                           MOVE 'Assez bien' TO RES-MENTION
+                           ADD 1 TO cpt-assez-bien
+                       ELSE
+                           IF note >= seuil-passable-min
+                               DISPLAY pla-pass
+                               MOVE 'Passable' TO RES-MENTION
+                               ADD 1 TO cpt-passable
+                           ELSE
+                               DISPLAY pla-nul
+                               MOVE 'Pas de mention' TO RES-MENTION
+                               ADD 1 TO cpt-nul
+                               PERFORM 2300-ECRIRE-ECHEC
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
-           END-IF
-       END-IF.
- 
- 
-       STOP RUN.
-       
\ No newline at end of file
+           END-IF.
+
+      * Fermeture des fichiers en fin de traitement ; si l'ouverture de
+      * NOTES.DAT a echoue, seul le fichier d'historique a ete ouvert
+       9000-FINALISER.
+           IF RETURN-CODE = ZERO
+               PERFORM 9100-IMPRIMER-SOMMAIRE
+               PERFORM 9200-PIED-RAPPORT
+               PERFORM 9400-MARQUER-TERMINE
+               CLOSE NOTES-FILE
+               CLOSE RESULTATS-FILE
+               CLOSE CSV-FILE
+               CLOSE RAPPORT-FILE
+               CLOSE ECHEC-FILE
+           END-IF.
+           CLOSE HISTONOTE-FILE.
+           PERFORM 9900-ECRIRE-FIN-JOB.
+
+      * Pied du rapport imprime : total d'etudiants traites
+       9200-PIED-RAPPORT.
+           MOVE cpt-total TO cpt-total-edite.
+           MOVE SPACES TO LIGNE-RAPPORT.
+           STRING 'Total etudiants traites : ' DELIMITED BY SIZE
+               cpt-total-edite DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+
+      * Sommaire de répartition des mentions : effectif et pourcentage
+      * de chaque tranche, écrit sur SOMMAIRE.DAT
+       9100-IMPRIMER-SOMMAIRE.
+           MOVE 'Passable       ' TO SOMM-LIBELLE(1).
+           MOVE cpt-passable TO SOMM-COMPTE(1).
+           MOVE 'Assez bien     ' TO SOMM-LIBELLE(2).
+           MOVE cpt-assez-bien TO SOMM-COMPTE(2).
+           MOVE 'Bien           ' TO SOMM-LIBELLE(3).
+           MOVE cpt-bien TO SOMM-COMPTE(3).
+           MOVE 'Tres bien      ' TO SOMM-LIBELLE(4).
+           MOVE cpt-tres-bien TO SOMM-COMPTE(4).
+           MOVE 'Parfait        ' TO SOMM-LIBELLE(5).
+           MOVE cpt-parfait TO SOMM-COMPTE(5).
+           MOVE 'Pas de mention ' TO SOMM-LIBELLE(6).
+           MOVE cpt-nul TO SOMM-COMPTE(6).
+
+           OPEN OUTPUT SOMMAIRE-FILE.
+           MOVE cpt-total TO cpt-total-edite.
+           MOVE SPACES TO LIGNE-SOMMAIRE.
+           STRING 'Sommaire de repartition des mentions - '
+               DELIMITED BY SIZE
+               cpt-total-edite DELIMITED BY SIZE
+               ' etudiants' DELIMITED BY SIZE
+               INTO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+           PERFORM 9110-UNE-LIGNE-SOMMAIRE
+               VARYING idx-somm FROM 1 BY 1
+               UNTIL idx-somm > 6.
+           CLOSE SOMMAIRE-FILE.
+
+      * Calcule et écrit une ligne du sommaire pour une tranche donnée
+       9110-UNE-LIGNE-SOMMAIRE.
+           IF cpt-total > ZERO
+               COMPUTE pourcentage ROUNDED =
+                   (SOMM-COMPTE(idx-somm) * 100) / cpt-total
+           ELSE
+               MOVE ZERO TO pourcentage
+           END-IF.
+           MOVE pourcentage TO pourcentage-edite.
+           MOVE SPACES TO LIGNE-SOMMAIRE.
+           STRING SOMM-LIBELLE(idx-somm) DELIMITED BY SIZE
+               SOMM-COMPTE(idx-somm) DELIMITED BY SIZE
+               ' etudiants (' DELIMITED BY SIZE
+               pourcentage-edite DELIMITED BY SIZE
+               ' %)' DELIMITED BY SIZE
+               INTO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+
+      * Marque le point de controle "en cours" avec le nombre
+      * d'etudiants traites jusqu'ici, pour permettre une reprise
+       9300-MARQUER-EN-COURS.
+           MOVE cpt-total TO CKP-COMPTE.
+           SET CKP-EN-COURS TO TRUE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-ENREGISTREMENT.
+           CLOSE CHECKPOINT-FILE.
+
+      * Marque le point de controle "termine" en fin de traitement,
+      * pour que la prochaine execution reparte de zero
+       9400-MARQUER-TERMINE.
+           SET CKP-TERMINE TO TRUE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-ENREGISTREMENT.
+           CLOSE CHECKPOINT-FILE.
+
+      * Trace la fin du job sur JOBLOG.DAT
+       9900-ECRIRE-FIN-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'conditions' TO JOB-NOM.
+           SET JOB-FIN TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-fin =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           IF job-secondes-fin < job-secondes-debut
+               ADD 86400 TO job-secondes-fin
+           END-IF.
+           MOVE cpt-total TO JOB-LUS.
+           MOVE cpt-total TO JOB-ECRITS.
+           MOVE cpt-nul TO JOB-REJETS.
+           COMPUTE JOB-DUREE-SEC =
+               job-secondes-fin - job-secondes-debut.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
