@@ -0,0 +1,19 @@
+      * Copybook d'enregistrement pour HISTO-CALCUL.DAT
+      * Une ligne par calcul interactif reussi dans Exo1Calcul, pour
+      * pouvoir rejouer les derniers calculs au debut de la session
+      * suivante.
+       01 HISTOCALC-ENREGISTREMENT.
+           05 HC-DATE                 PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HC-HEURE                PIC X(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HC-NUM1                 PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HC-OP                   PIC X(01).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HC-NUM2                 PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HC-RESULTAT             PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
