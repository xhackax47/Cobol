@@ -0,0 +1,9 @@
+      * Copybook d'enregistrement pour SAISIES.DAT
+      * Une ligne par valeur saisie sur les écrans pls/pla
+      * de calcul.cob et etiquette.cob.
+       01 SAISIE-ENREGISTREMENT.
+           05 SAI-VALEUR              PIC 9(15).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 SAI-DATE                PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 SAI-HEURE               PIC 9(06).
