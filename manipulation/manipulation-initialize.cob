@@ -1,27 +1,49 @@
       * Exemple de code de manipulation INITIALIZE en COBOL
        IDENTIFICATION DIVISION.
-      * Nom du programme       
+      * Nom du programme
        PROGRAM-ID. ManipulationInitialize.
-       
-      * Division et sections des variables 
+
+      * Job d'ouverture de journee : remet a zero le solde du grand
+      * livre, afin que chaque journee reparte sur un total propre.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOLDE-FILE ASSIGN TO "SOLDE.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      * Division et sections des variables
        DATA DIVISION.
+       FILE SECTION.
+       FD SOLDE-FILE.
+       COPY "cpsolde.cpy".
+
        WORKING-STORAGE SECTION.
        77 a PIC 99.
-       
+       77 date-jour-aff PIC 9(08).
+
       * Section d'affichage
        SCREEN SECTION.
- 
+
       * pla = Plage d'affichage & pls = Plage de saisie
        1 pla-ini.
            2 BLANK SCREEN.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
            2 LINE 5 COL 10 'Pour a : '.
-           2 PIC 99 FROM a.
- 
+           2 PIC Z9 FROM a.
+
        PROCEDURE DIVISION.
-       INITIALIZE a.
 
-      * Affichage pla-ini
-       DISPLAY pla-ini.
- 
-       STOP RUN.
-       
\ No newline at end of file
+       0000-MAINLINE.
+           ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+           INITIALIZE a.
+           DISPLAY pla-ini.
+           PERFORM 1000-REINITIALISER-SOLDE.
+           GOBACK.
+
+      * Remet le solde du grand livre a zero dans SOLDE.DAT
+       1000-REINITIALISER-SOLDE.
+           INITIALIZE SOLDE-ENREGISTREMENT.
+           OPEN OUTPUT SOLDE-FILE.
+           WRITE SOLDE-ENREGISTREMENT.
+           CLOSE SOLDE-FILE.
