@@ -0,0 +1,13 @@
+      * Copybook d'horodatage partagé
+      * Rempli via ACCEPT ... FROM DATE/TIME avant d'écrire
+      * un enregistrement sur un fichier journal.
+       01 CP-HORODATAGE.
+           05 CP-HLG-DATE.
+               10 CP-HLG-ANNEE        PIC 9(04).
+               10 CP-HLG-MOIS         PIC 9(02).
+               10 CP-HLG-JOUR         PIC 9(02).
+           05 CP-HLG-HEURE.
+               10 CP-HLG-HH           PIC 9(02).
+               10 CP-HLG-MN           PIC 9(02).
+               10 CP-HLG-SS           PIC 9(02).
+               10 CP-HLG-CS           PIC 9(02).
