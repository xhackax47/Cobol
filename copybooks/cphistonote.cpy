@@ -0,0 +1,8 @@
+      * Copybook d'enregistrement pour HISTONOTE.DAT
+      * Une ligne par etudiant et par execution de conditions.cob,
+      * conservee pour comparer la note du terme courant a celle du
+      * terme precedent (suivi de tendance).
+       01 HISTONOTE-ENREGISTREMENT.
+           05 HN-ID                   PIC X(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HN-NOTE                 PIC 9(02)V9(02).
