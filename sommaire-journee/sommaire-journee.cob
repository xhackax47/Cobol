@@ -0,0 +1,270 @@
+      * Code SommaireJournee en COBOL
+       IDENTIFICATION DIVISION.
+      * Nom du programme
+       PROGRAM-ID. SommaireJournee.
+
+      * Dernier maillon de la chaine de nuit : consolide en un seul
+      * rapport les resultats deja produits par les autres traitements
+      * (visiteurs accueillis, solde du grand livre, repartition des
+      * mentions) pour une lecture rapide le lendemain matin.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITEURS-FILE ASSIGN TO "VISITEURS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS visiteurs-statut.
+           SELECT SOLDE-FILE ASSIGN TO "SOLDE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS solde-statut.
+           SELECT SOMMAIRE-FILE ASSIGN TO "SOMMAIRE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS sommaire-statut.
+           SELECT JOURNEE-FILE ASSIGN TO "SOMMAIRE-JOURNEE.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS joblog-statut.
+           SELECT CUMUL-FILE ASSIGN TO "CUMUL-ANNEE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS cumul-statut.
+
+      * Division et sections des variables
+       DATA DIVISION.
+       FILE SECTION.
+       FD VISITEURS-FILE.
+       COPY "cpvisiteur.cpy".
+
+       FD SOLDE-FILE.
+       COPY "cpsolde.cpy".
+
+       FD SOMMAIRE-FILE.
+       01 LIGNE-SOMMAIRE-LUE          PIC X(60).
+
+       FD JOURNEE-FILE.
+       01 LIGNE-JOURNEE               PIC X(80).
+
+       FD JOBLOG-FILE.
+       COPY "cpjoblog.cpy".
+
+       FD CUMUL-FILE.
+       COPY "cpcumulannee.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 visiteurs-statut PIC X(02).
+       77 solde-statut PIC X(02).
+       77 sommaire-statut PIC X(02).
+       77 indic-fin-visiteurs PIC X(01) VALUE 'N'.
+           88 fin-visiteurs VALUE 'O'.
+       77 indic-fin-sommaire PIC X(01) VALUE 'N'.
+           88 fin-sommaire VALUE 'O'.
+       77 cpt-visiteurs PIC 9(05) COMP VALUE ZERO.
+       77 cpt-visiteurs-edite PIC ZZZZ9.
+       77 solde PIC S9(7)V99 VALUE ZERO.
+       77 solde-edite PIC -,---,--9.99.
+       77 cumul-statut PIC X(02).
+       77 cpt-visiteurs-ytd PIC 9(07) VALUE ZERO.
+       77 cpt-visiteurs-ytd-edite PIC ZZZ,ZZ9.
+       77 joblog-statut PIC X(02).
+       77 job-secondes-debut PIC S9(07) COMP VALUE ZERO.
+       77 job-secondes-fin PIC S9(07) COMP.
+       77 cpt-lignes-journee PIC 9(07) COMP VALUE ZERO.
+       COPY "cphorlog.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           PERFORM 9000-FINALISER.
+           GOBACK.
+
+      * Trace le debut du job sur JOBLOG.DAT
+       0100-ECRIRE-ENTETE-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'SommaireJournee' TO JOB-NOM.
+           SET JOB-DEBUT TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-debut =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Recueille chaque chiffre cle puis ouvre le rapport consolide
+       1000-INITIALISER.
+           PERFORM 0100-ECRIRE-ENTETE-JOB.
+           PERFORM 1100-COMPTER-VISITEURS.
+           PERFORM 1200-LIRE-SOLDE.
+           PERFORM 1300-CUMULER-ANNEE.
+           OPEN OUTPUT JOURNEE-FILE.
+           PERFORM 2000-ECRIRE-ENTETE.
+           PERFORM 2100-ECRIRE-VISITEURS.
+           PERFORM 2150-ECRIRE-VISITEURS-YTD.
+           PERFORM 2200-ECRIRE-SOLDE.
+           PERFORM 2300-RECOPIER-SOMMAIRE.
+
+      * Compte le nombre de visiteurs accueillis dans VISITEURS.DAT
+       1100-COMPTER-VISITEURS.
+           MOVE ZERO TO cpt-visiteurs.
+           OPEN INPUT VISITEURS-FILE.
+           IF visiteurs-statut = '00'
+               PERFORM 1110-LIRE-VISITEUR
+               PERFORM 1120-CUMULER-VISITEUR UNTIL fin-visiteurs
+               CLOSE VISITEURS-FILE
+           END-IF.
+
+      * Lecture d'un enregistrement VISITEURS.DAT
+       1110-LIRE-VISITEUR.
+           READ VISITEURS-FILE
+               AT END SET fin-visiteurs TO TRUE
+           END-READ.
+
+      * Cumule un visiteur, puis relit
+       1120-CUMULER-VISITEUR.
+           ADD 1 TO cpt-visiteurs.
+           PERFORM 1110-LIRE-VISITEUR.
+
+      * Lecture du solde courant dans SOLDE.DAT ; a zero si le fichier
+      * n'existe pas encore
+       1200-LIRE-SOLDE.
+           MOVE ZERO TO solde.
+           OPEN INPUT SOLDE-FILE.
+           IF solde-statut = '00'
+               READ SOLDE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SLD-MONTANT TO solde
+               END-READ
+               CLOSE SOLDE-FILE
+           END-IF.
+
+      * Cumule les visiteurs du jour au total de l'annee en cours,
+      * conserve sur CUMUL-ANNEE.DAT ; le cumul repart a zero des que
+      * l'annee en cours (deja lue par 0100-ECRIRE-ENTETE-JOB) change
+       1300-CUMULER-ANNEE.
+           MOVE ZERO TO cpt-visiteurs-ytd.
+           OPEN INPUT CUMUL-FILE.
+           IF cumul-statut = '00'
+               READ CUMUL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CUM-ANNEE = CP-HLG-ANNEE
+                           MOVE CUM-VISITEURS TO cpt-visiteurs-ytd
+                       END-IF
+               END-READ
+               CLOSE CUMUL-FILE
+           END-IF.
+           ADD cpt-visiteurs TO cpt-visiteurs-ytd.
+           MOVE CP-HLG-ANNEE TO CUM-ANNEE.
+           MOVE cpt-visiteurs-ytd TO CUM-VISITEURS.
+           OPEN OUTPUT CUMUL-FILE.
+           WRITE CUMUL-ANNEE-ENREGISTREMENT.
+           CLOSE CUMUL-FILE.
+
+      * Titre du rapport consolide
+       2000-ECRIRE-ENTETE.
+           MOVE SPACES TO LIGNE-JOURNEE.
+           STRING 'Sommaire de fin de journee' DELIMITED BY SIZE
+               INTO LIGNE-JOURNEE.
+           WRITE LIGNE-JOURNEE.
+           ADD 1 TO cpt-lignes-journee.
+
+      * Ligne du nombre de visiteurs accueillis
+       2100-ECRIRE-VISITEURS.
+           MOVE cpt-visiteurs TO cpt-visiteurs-edite.
+           MOVE SPACES TO LIGNE-JOURNEE.
+           STRING 'Visiteurs accueillis : ' DELIMITED BY SIZE
+               cpt-visiteurs-edite DELIMITED BY SIZE
+               INTO LIGNE-JOURNEE.
+           WRITE LIGNE-JOURNEE.
+           ADD 1 TO cpt-lignes-journee.
+
+      * Ligne du cumul des visiteurs accueillis depuis le debut de
+      * l'annee en cours
+       2150-ECRIRE-VISITEURS-YTD.
+           MOVE cpt-visiteurs-ytd TO cpt-visiteurs-ytd-edite.
+           MOVE SPACES TO LIGNE-JOURNEE.
+           STRING 'Visiteurs accueillis (cumul annuel) : '
+               DELIMITED BY SIZE
+               cpt-visiteurs-ytd-edite DELIMITED BY SIZE
+               INTO LIGNE-JOURNEE.
+           WRITE LIGNE-JOURNEE.
+           ADD 1 TO cpt-lignes-journee.
+
+      * Ligne du solde courant du grand livre
+       2200-ECRIRE-SOLDE.
+           MOVE solde TO solde-edite.
+           MOVE SPACES TO LIGNE-JOURNEE.
+           STRING 'Solde du grand livre : ' DELIMITED BY SIZE
+               solde-edite DELIMITED BY SIZE
+               INTO LIGNE-JOURNEE.
+           WRITE LIGNE-JOURNEE.
+           ADD 1 TO cpt-lignes-journee.
+
+      * Recopie le sommaire de repartition des mentions, s'il existe,
+      * a la suite du rapport consolide
+       2300-RECOPIER-SOMMAIRE.
+           MOVE 'N' TO indic-fin-sommaire.
+           OPEN INPUT SOMMAIRE-FILE.
+           IF sommaire-statut = '00'
+               PERFORM 2310-LIRE-SOMMAIRE
+               PERFORM 2320-RECOPIER-LIGNE UNTIL fin-sommaire
+               CLOSE SOMMAIRE-FILE
+           END-IF.
+
+      * Lecture d'un enregistrement SOMMAIRE.DAT
+       2310-LIRE-SOMMAIRE.
+           READ SOMMAIRE-FILE
+               AT END SET fin-sommaire TO TRUE
+           END-READ.
+
+      * Recopie la ligne lue sur le rapport consolide, puis relit
+       2320-RECOPIER-LIGNE.
+           MOVE LIGNE-SOMMAIRE-LUE TO LIGNE-JOURNEE.
+           WRITE LIGNE-JOURNEE.
+           ADD 1 TO cpt-lignes-journee.
+           PERFORM 2310-LIRE-SOMMAIRE.
+
+      * Fermeture du rapport consolide et trace de fin de job
+       9000-FINALISER.
+           CLOSE JOURNEE-FILE.
+           PERFORM 9900-ECRIRE-FIN-JOB.
+
+      * Trace la fin du job sur JOBLOG.DAT
+       9900-ECRIRE-FIN-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'SommaireJournee' TO JOB-NOM.
+           SET JOB-FIN TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-fin =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           IF job-secondes-fin < job-secondes-debut
+               ADD 86400 TO job-secondes-fin
+           END-IF.
+           MOVE cpt-visiteurs TO JOB-LUS.
+           MOVE cpt-lignes-journee TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           COMPUTE JOB-DUREE-SEC =
+               job-secondes-fin - job-secondes-debut.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
