@@ -0,0 +1,6 @@
+      * Copybook d'enregistrement pour SOLDE.DAT
+      * Solde courant du grand livre, persiste entre deux exécutions
+      * de ManipulationAdd.
+       01 SOLDE-ENREGISTREMENT.
+           05 SLD-MONTANT             PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
