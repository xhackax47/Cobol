@@ -0,0 +1,13 @@
+      * Copybook d'enregistrement pour HISTO-JOUR.DAT
+      * Une ligne par execution de Manipulation.cob : date du jour
+      * et valeurs finales de a/b/c/d, pour suivre leur evolution.
+       01 HISTO-JOUR-ENREGISTREMENT.
+           05 HJ-DATE                 PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HJ-A                    PIC 99.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HJ-B                    PIC 99.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HJ-C                    PIC 99.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HJ-D                    PIC 99.
