@@ -0,0 +1,8 @@
+      * Copybook d'enregistrement pour NOTES-MASTER.DAT
+      * Meme contenu que NOTE-ENREGISTREMENT (cpnote.cpy), mais range
+      * dans un fichier indexe accessible directement par identifiant
+      * etudiant au lieu d'un parcours sequentiel.
+       01 NOTE-MAITRE-ENREGISTREMENT.
+           05 NM-ID                   PIC X(06).
+           05 NM-NOM                  PIC X(20).
+           05 NM-VALEUR               PIC 9(02)V9(02).
