@@ -0,0 +1,10 @@
+      * Copybook d'enregistrement pour CALCULS-RESULTATS.DAT : le
+      * resultat de chaque calcul accepte par le mode lot d'Exo1Calcul.
+       01 CALCUL-RESULTAT-ENREGISTREMENT.
+           05 CLR-NUM1                 PIC S9(7)V99.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CLR-OP                   PIC X(01).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CLR-NUM2                 PIC S9(7)V99.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CLR-RESULTAT             PIC S9(7)V99.
