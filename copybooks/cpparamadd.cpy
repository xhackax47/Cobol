@@ -0,0 +1,7 @@
+      * Copybook d'enregistrement pour SIMULATION-ADD.DAT
+      * Parametre de declenchement du mode simulation de
+      * ManipulationAdd ; absent ou 'N', le job met a jour le grand
+      * livre normalement, 'O' ne fait qu'afficher ce qui serait
+      * applique sans rien ecrire sur SOLDE.DAT ni HISTORIQUE.DAT.
+       01 PARAM-ADD-ENREGISTREMENT.
+           05 PAR-SIMULATION            PIC X(01).
