@@ -2,44 +2,165 @@
        IDENTIFICATION DIVISION.
       * Nom du programme
        PROGRAM-ID. Manipulation.
-       
+
+      * On conserve les valeurs de chaque execution dans HISTO-JOUR.DAT
+      * au lieu de les perdre, pour suivre leur evolution.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTO-JOUR-FILE ASSIGN TO "HISTO-JOUR.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS histo-jour-statut.
+
       * Division et sections des variables
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTO-JOUR-FILE.
+       COPY "cphistojour.cpy".
+
        WORKING-STORAGE SECTION.
        77 a PIC 99.
        77 b PIC 99.
        77 c PIC 99.
        77 d PIC 99.
-       
+       77 operateur PIC X(01).
+       77 reponse-continuer PIC X(01) VALUE 'N'.
+           88 continuer-oui VALUE 'O' 'o'.
+       77 indic-erreur-calcul PIC X(01) VALUE 'N'.
+           88 erreur-calcul VALUE 'O'.
+       77 histo-jour-statut PIC X(02).
+       COPY "cphorlog.cpy".
+
+      * Historique des operations de la session, pour affichage en fin
+      * de traitement
+       01 TABLE-OPERATIONS.
+           05 OP-ENTREE OCCURS 20 TIMES INDEXED BY idx-op.
+               10 OP-CODE PIC X(01).
+               10 OP-RESULTAT PIC 99.
+       77 nb-operations PIC 9(02) VALUE ZERO.
+       77 date-jour-aff PIC 9(08).
+
       * Section d'affichage
        SCREEN SECTION.
- 
+
       * pla = Plage d'affichage & pls = Plage de saisie
        1 pla-res.
            2 BLANK SCREEN.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
            2 LINE 1 COL 10 'D vaut '.
-           2 PIC 99 FROM d.
+           2 PIC Z9 FROM d.
            2 LINE 2 COL 10.
-           2 PIC 99 FROM a.
+           2 PIC Z9 FROM a.
            2 COL 12 ' + '.
-           2 PIC 99 FROM b.
+           2 PIC Z9 FROM b.
            2 COL 17 ' = '.
-           2 PIC 99 FROM c.
+           2 PIC Z9 FROM c.
+
+       1 pls-op.
+           2 LINE 4 COL 10 VALUE 'Operation sur a et b (+ - * /) : '.
+           2 saisie-op PIC X(01) TO operateur REQUIRED.
+
+       1 pls-continuer.
+           2 LINE 5 COL 10 VALUE 'Une autre operation ? (O/N) : '.
+           2 saisie-continuer PIC X(01) TO reponse-continuer REQUIRED.
+
+       1 pla-err-calcul.
+           2 LINE 3 COL 10 VALUE 'Erreur de calcul (depassement).'.
+
+       1 pla-table-pleine.
+           2 LINE 3 COL 10 VALUE
+               'Historique de session complet (20 operations max).'.
 
        PROCEDURE DIVISION.
-       
+
+       0000-MAINLINE.
+           ACCEPT date-jour-aff FROM DATE YYYYMMDD.
       * Calculs pla-res
-       MOVE 37 TO d.
-       MOVE 5 TO a.
-       MOVE 15 TO b.
-       COMPUTE c = a + b.    
-       
-      * Affichage pla-res
-       DISPLAY pla-res.
-       
+           MOVE 37 TO d.
+           MOVE 5 TO a.
+           MOVE 15 TO b.
+
+           PERFORM 1000-UNE-OPERATION
+               WITH TEST AFTER
+               UNTIL NOT continuer-oui.
+
       * Ajout 13 à la variable d
-       ADD 13 TO d.
+           ADD 13 TO d.
       * Affichage pla-res
-       DISPLAY pla-res.
- 
-       STOP RUN.
+           DISPLAY pla-res.
+
+           PERFORM 8000-AFFICHER-HISTORIQUE.
+           PERFORM 9000-ENREGISTRER-JOUR.
+           GOBACK.
+
+      * Demande l'operation a appliquer a a et b, l'applique dans c,
+      * garde une trace dans l'historique de la session, puis demande
+      * si l'operateur veut enchainer une autre operation
+       1000-UNE-OPERATION.
+           DISPLAY pls-op.
+           ACCEPT saisie-op.
+           MOVE 'N' TO indic-erreur-calcul.
+           EVALUATE operateur
+               WHEN '-'
+                   COMPUTE c = a - b
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+               WHEN '*'
+                   COMPUTE c = a * b
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+               WHEN '/'
+                   COMPUTE c = a / b
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE c = a + b
+                       ON SIZE ERROR SET erreur-calcul TO TRUE
+                   END-COMPUTE
+           END-EVALUATE.
+
+           IF erreur-calcul
+               DISPLAY pla-err-calcul
+           ELSE
+               DISPLAY pla-res
+               IF nb-operations < 20
+                   ADD 1 TO nb-operations
+                   MOVE operateur TO OP-CODE(nb-operations)
+                   MOVE c TO OP-RESULTAT(nb-operations)
+               ELSE
+                   DISPLAY pla-table-pleine
+               END-IF
+           END-IF.
+
+           DISPLAY pls-continuer.
+           ACCEPT saisie-continuer.
+
+      * Reaffiche, dans l'ordre, chaque operation jouee durant la session
+      * courante.
+       8000-AFFICHER-HISTORIQUE.
+           DISPLAY 'Historique des operations de la session :'.
+           PERFORM 8100-UNE-LIGNE-HISTORIQUE
+               VARYING idx-op FROM 1 BY 1
+               UNTIL idx-op > nb-operations.
+
+      * Affiche une ligne de l'historique pour l'operation courante
+       8100-UNE-LIGNE-HISTORIQUE.
+           DISPLAY idx-op ' : ' OP-CODE(idx-op) ' -> '
+               OP-RESULTAT(idx-op).
+
+      * Ajoute les valeurs finales de a/b/c/d, datees du jour, a la
+      * fin de HISTO-JOUR.DAT au lieu de les perdre au STOP RUN
+       9000-ENREGISTRER-JOUR.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           MOVE CP-HLG-DATE TO HJ-DATE.
+           MOVE a TO HJ-A.
+           MOVE b TO HJ-B.
+           MOVE c TO HJ-C.
+           MOVE d TO HJ-D.
+           OPEN EXTEND HISTO-JOUR-FILE.
+           IF histo-jour-statut = '35'
+               OPEN OUTPUT HISTO-JOUR-FILE
+           END-IF.
+           WRITE HISTO-JOUR-ENREGISTREMENT.
+           CLOSE HISTO-JOUR-FILE.
