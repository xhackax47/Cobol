@@ -0,0 +1,24 @@
+      * Copybook d'enregistrement pour JOBLOG.DAT
+      * Une ligne de debut et une ligne de fin par execution de chaque
+      * traitement par lots, pour en reconstituer l'historique. Les
+      * compteurs et la duree ne sont renseignes que sur la ligne de
+      * fin ; ils restent a zero sur la ligne de debut.
+       01 JOBLOG-ENREGISTREMENT.
+           05 JOB-NOM                  PIC X(20).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-TYPE                 PIC X(01).
+               88 JOB-DEBUT            VALUE 'D'.
+               88 JOB-FIN              VALUE 'F'.
+               88 JOB-ABANDON          VALUE 'A'.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-DATE                 PIC 9(08).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-HEURE                PIC 9(06).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-LUS                  PIC 9(07).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-ECRITS               PIC 9(07).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-REJETS               PIC 9(07).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 JOB-DUREE-SEC            PIC 9(05).
