@@ -0,0 +1,8 @@
+      * Copybook d'enregistrement pour CUMUL-ANNEE.DAT
+      * Cumul annuel des visiteurs accueillis, relu et remis a jour a
+      * chaque execution de SommaireJournee ; repart a zero des que
+      * l'annee en cours change.
+       01 CUMUL-ANNEE-ENREGISTREMENT.
+           05 CUM-ANNEE                PIC 9(04).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CUM-VISITEURS            PIC 9(07).
