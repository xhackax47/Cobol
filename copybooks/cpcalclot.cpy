@@ -0,0 +1,9 @@
+      * Copybook d'enregistrement pour CALCULS.DAT (entree du mode lot
+      * d'Exo1Calcul) : deux valeurs et un operateur, saisis en texte
+      * pour permettre la detection des enregistrements invalides.
+       01 CALCUL-ENREGISTREMENT.
+           05 CLC-NUM1                 PIC X(10).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CLC-NUM2                 PIC X(10).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CLC-OP                   PIC X(01).
