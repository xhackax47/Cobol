@@ -2,25 +2,61 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ExempleEtiquette.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAISIES-FILE ASSIGN TO "SAISIES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS saisies-statut.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SAISIES-FILE.
+       COPY "cpsaisie.cpy".
+
        WORKING-STORAGE SECTION.
+       77 saisies-statut PIC X(02).
        77 a PIC 9(15).
+       77 date-jour-aff PIC 9(08).
+       COPY "cphorlog.cpy".
 
 
        SCREEN SECTION.
        1 pls-exemple.
            2 BLANK SCREEN.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
            2 LINE 6 COL 10 VALUE 'Saisir une valeur : '.
            2 saisie PIC z(15) TO a REQUIRED.
- 
+
        1 pla-exemple.
            2 LINE 8 COL 10 VALUE 'Resultat : '.
            2 COL 30 PIC z(15) FROM saisie.
 
        PROCEDURE DIVISION.
- 
+
+       ACCEPT date-jour-aff FROM DATE YYYYMMDD.
        DISPLAY pls-exemple.
        ACCEPT saisie.
        DISPLAY pla-exemple.
 
+      * On conserve la saisie du jour dans SAISIES.DAT avant de sortir
+       PERFORM ENREGISTRER-SAISIE.
+
        STOP RUN.
+
+      * Ajoute la valeur saisie, horodatée, à la fin de SAISIES.DAT
+       ENREGISTRER-SAISIE.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE a TO SAI-VALEUR.
+           MOVE CP-HLG-DATE TO SAI-DATE.
+           MOVE CP-HLG-HH TO SAI-HEURE(1:2).
+           MOVE CP-HLG-MN TO SAI-HEURE(3:2).
+           MOVE CP-HLG-SS TO SAI-HEURE(5:2).
+           OPEN EXTEND SAISIES-FILE.
+           IF saisies-statut = '35'
+               OPEN OUTPUT SAISIES-FILE
+           END-IF.
+           WRITE SAISIE-ENREGISTREMENT.
+           CLOSE SAISIES-FILE.
