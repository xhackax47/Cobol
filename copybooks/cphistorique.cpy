@@ -0,0 +1,13 @@
+      * Copybook d'enregistrement pour HISTORIQUE.DAT
+      * Une ligne par mouvement applique au solde : montant, solde
+      * resultant et horodatage, pour reconstituer le grand livre.
+       01 HISTORIQUE-ENREGISTREMENT.
+           05 HIS-MONTANT             PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HIS-SOLDE               PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HIS-DATE                PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 HIS-HEURE               PIC 9(06).
