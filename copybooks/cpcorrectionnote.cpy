@@ -0,0 +1,17 @@
+      * Copybook d'enregistrement pour CORRECTIONS-NOTES.DAT
+      * Une ligne par correction appliquee par MaintenirNotesMaitre :
+      * identifiant corrige, nom et note avant/apres, horodatage.
+       01 CORRECTION-ENREGISTREMENT.
+           05 COR-ID                  PIC X(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 COR-NOM-AVANT           PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 COR-NOM-APRES           PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 COR-VALEUR-AVANT        PIC 9(02)V9(02).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 COR-VALEUR-APRES        PIC 9(02)V9(02).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 COR-DATE                PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 COR-HEURE               PIC 9(06).
