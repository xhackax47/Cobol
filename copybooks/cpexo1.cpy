@@ -0,0 +1,33 @@
+      * Copybook partagé entre exo1-calcul.cob et exo1-calculatrice.cob
+      * Zones de travail de la calculatrice Exo1Calcul.
+       77 num1 PIC S9(7)V99.
+       77 num2 PIC S9(7)V99.
+       77 resultat PIC S9(7)V99.
+       77 operateur PIC X(01).
+
+      * Zones de saisie brute et indicateurs de validation numerique
+       77 num1-texte PIC X(10).
+       77 num2-texte PIC X(10).
+       77 indic-num1 PIC X(01) VALUE 'N'.
+           88 num1-ok VALUE 'O'.
+       77 indic-num2 PIC X(01) VALUE 'N'.
+           88 num2-ok VALUE 'O'.
+
+      * Mode d'execution et zones de travail du mode lot
+       77 mode-exec PIC X(01) VALUE 'I'.
+           88 mode-lot VALUE 'L' 'l'.
+       77 indic-calcul-valide PIC X(01) VALUE 'N'.
+           88 calcul-valide VALUE 'O'.
+       77 indic-fin-calculs PIC X(01) VALUE 'N'.
+           88 fin-calculs VALUE 'O'.
+       77 motif-rejet PIC X(30).
+       77 indic-erreur-calcul PIC X(01) VALUE 'N'.
+           88 erreur-calcul VALUE 'O'.
+
+      * Compteur de tentatives invalides et verrouillage de la saisie
+      * interactive au-dela du nombre de tentatives autorisees
+       77 limite-tentatives PIC 9(01) VALUE 3.
+       77 tentatives-num1 PIC 9(01) VALUE ZERO.
+       77 tentatives-num2 PIC 9(01) VALUE ZERO.
+       77 indic-verrouille PIC X(01) VALUE 'N'.
+           88 saisie-verrouillee VALUE 'O'.
