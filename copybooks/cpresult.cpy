@@ -0,0 +1,12 @@
+      * Copybook d'enregistrement pour RESULTATS.DAT
+      * Une ligne par étudiant classé, écrite par conditions.cob.
+       01 RESULTAT-ENREGISTREMENT.
+           05 RES-ID                  PIC X(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RES-NOM                 PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RES-NOTE                PIC Z9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RES-MENTION             PIC X(24).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RES-TENDANCE            PIC X(08).
