@@ -0,0 +1,5 @@
+      * Copybook d'enregistrement pour TRANSACTIONS.DAT
+      * Une ligne par mouvement à appliquer au solde du grand livre.
+       01 TRANSACTION-ENREGISTREMENT.
+           05 TRA-MONTANT             PIC S9(7)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
