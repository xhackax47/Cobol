@@ -2,29 +2,291 @@
        IDENTIFICATION DIVISION.
       * Nom du programme
        PROGRAM-ID. ManipulationAdd.
-       
+
+      * Mise a jour du grand livre : on lit TRANSACTIONS.DAT et on
+      * applique chaque montant au solde persiste dans SOLDE.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS-FILE ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS transactions-statut.
+           SELECT SOLDE-FILE ASSIGN TO "SOLDE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS solde-statut.
+           SELECT HISTORIQUE-FILE ASSIGN TO "HISTORIQUE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS historique-statut.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS joblog-statut.
+           SELECT PARAM-ADD-FILE ASSIGN TO "SIMULATION-ADD.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS param-add-statut.
+
       * Division et sections des variables
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTIONS-FILE.
+       COPY "cptransac.cpy".
+
+       FD SOLDE-FILE.
+       COPY "cpsolde.cpy".
+
+       FD HISTORIQUE-FILE.
+       COPY "cphistorique.cpy".
+
+       FD JOBLOG-FILE.
+       COPY "cpjoblog.cpy".
+
+       FD PARAM-ADD-FILE.
+       COPY "cpparamadd.cpy".
+
        WORKING-STORAGE SECTION.
-       77 a PIC 99.
-       
+       77 solde PIC S9(7)V99 VALUE ZERO.
+       77 solde-statut PIC X(02).
+       77 transactions-statut PIC X(02).
+       77 historique-statut PIC X(02).
+
+       77 indic-fin-transac PIC X(01) VALUE 'N'.
+           88 fin-transac VALUE 'O'.
+
+      * Rapprochement entre le solde et le cumul de HISTORIQUE.DAT
+       77 total-historique PIC S9(7)V99 VALUE ZERO.
+       77 indic-fin-histo PIC X(01) VALUE 'N'.
+           88 fin-histo VALUE 'O'.
+       77 indic-erreur-calcul PIC X(01) VALUE 'N'.
+           88 erreur-calcul VALUE 'O'.
+
+      * Mode simulation : le grand livre est recalcule en memoire
+      * mais rien n'est ecrit sur SOLDE.DAT ni HISTORIQUE.DAT
+       77 param-add-statut PIC X(02).
+       77 indic-simulation PIC X(01) VALUE 'N'.
+           88 mode-simulation VALUE 'O'.
+       77 ecart-rapprochement PIC S9(7)V99 VALUE ZERO.
+
+       77 joblog-statut PIC X(02).
+       77 job-secondes-debut PIC S9(07) COMP VALUE ZERO.
+       77 job-secondes-fin PIC S9(07) COMP.
+       77 cpt-transac-lues PIC 9(07) COMP VALUE ZERO.
+       77 cpt-transac-ecrites PIC 9(07) COMP VALUE ZERO.
+       77 cpt-transac-rejetees PIC 9(07) COMP VALUE ZERO.
+       COPY "cphorlog.cpy".
+
       * Section d'affichage
        SCREEN SECTION.
-       
+
       * pla = Plage d'affichage & pls = Plage de saisie
        1 pla-res.
-           2 LINE a COL 10 'Valeur de a : '.
-           2 PIC 99 FROM a.
- 
+           2 LINE 5 COL 10 'Solde : '.
+           2 COL 20 PIC -,---,--9.99 FROM solde.
+
+       1 pla-ecart.
+           2 LINE 6 COL 10 'Ecart de rapprochement : '.
+           2 COL 35 PIC -,---,--9.99 FROM ecart-rapprochement.
+
+       1 pla-err-calcul.
+           2 LINE 7 COL 10 'Transaction ignoree (depassement).'.
+
+       1 pla-simulation.
+           2 LINE 8 COL 10
+               'Mode simulation : aucune ecriture effectuee.'.
+
        PROCEDURE DIVISION.
- 
-      * Calculs pla-res
-       MOVE 5 TO a.
-       DISPLAY pla-res.
-       ADD 2 TO a.
-       
-      * Affichage pla-res
-       DISPLAY pla-res.
- 
-       STOP RUN.
-       
\ No newline at end of file
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           IF RETURN-CODE = ZERO
+               PERFORM 2000-TRAITER-TRANSACTIONS UNTIL fin-transac
+           END-IF.
+           PERFORM 9000-FINALISER.
+           GOBACK.
+
+      * Recupere le solde persiste et ouvre le fichier des transactions
+       1000-INITIALISER.
+           PERFORM 0100-ECRIRE-ENTETE-JOB.
+           PERFORM 1050-CHARGER-SIMULATION.
+           PERFORM 1100-LIRE-SOLDE.
+           OPEN INPUT TRANSACTIONS-FILE.
+           IF transactions-statut NOT = '00'
+               DISPLAY 'ERREUR : TRANSACTIONS.DAT introuvable (statut '
+                   transactions-statut ')'
+               MOVE 8 TO RETURN-CODE
+               SET fin-transac TO TRUE
+           ELSE
+               IF NOT mode-simulation
+                   OPEN EXTEND HISTORIQUE-FILE
+                   IF historique-statut = '35'
+                       OPEN OUTPUT HISTORIQUE-FILE
+                   END-IF
+               END-IF
+               PERFORM 2100-LIRE-TRANSACTION
+           END-IF.
+
+      * Lit le parametre de mode simulation ; reste en mode normal
+      * si SIMULATION-ADD.DAT n'existe pas encore
+       1050-CHARGER-SIMULATION.
+           MOVE 'N' TO indic-simulation.
+           OPEN INPUT PARAM-ADD-FILE.
+           IF param-add-statut = '00'
+               READ PARAM-ADD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PAR-SIMULATION TO indic-simulation
+               END-READ
+               CLOSE PARAM-ADD-FILE
+           END-IF.
+
+      * Trace le debut du job sur JOBLOG.DAT
+       0100-ECRIRE-ENTETE-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'ManipulationAdd' TO JOB-NOM.
+           SET JOB-DEBUT TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-debut =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           MOVE ZERO TO JOB-LUS.
+           MOVE ZERO TO JOB-ECRITS.
+           MOVE ZERO TO JOB-REJETS.
+           MOVE ZERO TO JOB-DUREE-SEC.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
+
+      * Lecture du solde courant dans SOLDE.DAT ; a zero si le
+      * fichier n'existe pas encore (premiere execution)
+       1100-LIRE-SOLDE.
+           MOVE ZERO TO solde.
+           OPEN INPUT SOLDE-FILE.
+           IF solde-statut = '00'
+               READ SOLDE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SLD-MONTANT TO solde
+               END-READ
+               CLOSE SOLDE-FILE
+           END-IF.
+
+      * Applique le montant de la transaction courante au solde, puis relit ;
+      * une transaction qui ferait deborder le solde est ignoree
+       2000-TRAITER-TRANSACTIONS.
+           ADD 1 TO cpt-transac-lues.
+           MOVE 'N' TO indic-erreur-calcul.
+           ADD TRA-MONTANT TO solde
+               ON SIZE ERROR SET erreur-calcul TO TRUE
+           END-ADD.
+           IF erreur-calcul
+               DISPLAY pla-err-calcul
+               ADD 1 TO cpt-transac-rejetees
+           ELSE
+               IF NOT mode-simulation
+                   PERFORM 2200-ECRIRE-HISTORIQUE
+               END-IF
+           END-IF.
+           PERFORM 2100-LIRE-TRANSACTION.
+
+      * Lecture d'un enregistrement TRANSACTIONS.DAT
+       2100-LIRE-TRANSACTION.
+           READ TRANSACTIONS-FILE
+               AT END SET fin-transac TO TRUE
+           END-READ.
+
+      * Trace la transaction appliquee dans HISTORIQUE.DAT, pour
+      * reconstituer a tout moment comment le solde a ete obtenu
+       2200-ECRIRE-HISTORIQUE.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE TRA-MONTANT TO HIS-MONTANT.
+           MOVE solde TO HIS-SOLDE.
+           MOVE CP-HLG-DATE TO HIS-DATE.
+           MOVE CP-HLG-HH TO HIS-HEURE(1:2).
+           MOVE CP-HLG-MN TO HIS-HEURE(3:2).
+           MOVE CP-HLG-SS TO HIS-HEURE(5:2).
+           WRITE HISTORIQUE-ENREGISTREMENT.
+           ADD 1 TO cpt-transac-ecrites.
+
+      * Affichage du solde final et sauvegarde sur SOLDE.DAT ; si
+      * TRANSACTIONS.DAT etait introuvable, rien d'autre a fermer ;
+      * en mode simulation, le solde recalcule est affiche mais ni
+      * SOLDE.DAT ni HISTORIQUE.DAT ne sont mis a jour
+       9000-FINALISER.
+           IF RETURN-CODE = ZERO
+               CLOSE TRANSACTIONS-FILE
+               DISPLAY pla-res
+               IF mode-simulation
+                   DISPLAY pla-simulation
+               ELSE
+                   CLOSE HISTORIQUE-FILE
+                   PERFORM 9100-ECRIRE-SOLDE
+                   PERFORM 9200-RAPPROCHER-HISTORIQUE
+               END-IF
+           END-IF.
+           PERFORM 9900-ECRIRE-FIN-JOB.
+
+      * Ecrit le nouveau solde dans SOLDE.DAT pour la prochaine execution
+       9100-ECRIRE-SOLDE.
+           OPEN OUTPUT SOLDE-FILE.
+           MOVE solde TO SLD-MONTANT.
+           WRITE SOLDE-ENREGISTREMENT.
+           CLOSE SOLDE-FILE.
+
+      * Revient sur tout HISTORIQUE.DAT et verifie que le cumul de ses
+      * montants correspond bien au solde courant ; signale tout ecart
+       9200-RAPPROCHER-HISTORIQUE.
+           MOVE ZERO TO total-historique.
+           OPEN INPUT HISTORIQUE-FILE.
+           PERFORM 9210-LIRE-HISTO.
+           PERFORM 9220-CUMULER-HISTO UNTIL fin-histo.
+           CLOSE HISTORIQUE-FILE.
+           IF total-historique NOT = solde
+               COMPUTE ecart-rapprochement = solde - total-historique
+               DISPLAY pla-ecart
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+      * Lecture d'un enregistrement HISTORIQUE.DAT pour le rapprochement
+       9210-LIRE-HISTO.
+           READ HISTORIQUE-FILE
+               AT END SET fin-histo TO TRUE
+           END-READ.
+
+      * Cumule le montant de l'enregistrement courant, puis relit
+       9220-CUMULER-HISTO.
+           ADD HIS-MONTANT TO total-historique.
+           PERFORM 9210-LIRE-HISTO.
+
+      * Trace la fin du job sur JOBLOG.DAT
+       9900-ECRIRE-FIN-JOB.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE 'ManipulationAdd' TO JOB-NOM.
+           SET JOB-FIN TO TRUE.
+           MOVE CP-HLG-DATE TO JOB-DATE.
+           MOVE CP-HLG-HH TO JOB-HEURE(1:2).
+           MOVE CP-HLG-MN TO JOB-HEURE(3:2).
+           MOVE CP-HLG-SS TO JOB-HEURE(5:2).
+           COMPUTE job-secondes-fin =
+               (CP-HLG-HH * 3600) + (CP-HLG-MN * 60) + CP-HLG-SS.
+           IF job-secondes-fin < job-secondes-debut
+               ADD 86400 TO job-secondes-fin
+           END-IF.
+           MOVE cpt-transac-lues TO JOB-LUS.
+           MOVE cpt-transac-ecrites TO JOB-ECRITS.
+           MOVE cpt-transac-rejetees TO JOB-REJETS.
+           COMPUTE JOB-DUREE-SEC =
+               job-secondes-fin - job-secondes-debut.
+           OPEN EXTEND JOBLOG-FILE.
+           IF joblog-statut = '35'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF.
+           WRITE JOBLOG-ENREGISTREMENT.
+           CLOSE JOBLOG-FILE.
