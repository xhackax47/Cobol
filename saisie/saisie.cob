@@ -2,35 +2,211 @@
        IDENTIFICATION DIVISION.
       * Nom du programme
        PROGRAM-ID. Saisie.
-           
+
+      * On journalise chaque visiteur accueilli dans VISITEURS.DAT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITEURS-FILE ASSIGN TO "VISITEURS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS visiteurs-statut.
+
       * Division et sections des variables
        DATA DIVISION.
+       FILE SECTION.
+       FD VISITEURS-FILE.
+       COPY "cpvisiteur.cpy".
+
        WORKING-STORAGE SECTION.
        77 nom PIC x(25).
- 
+       77 operateur-id PIC X(08).
+       77 confirmation PIC X(01).
+       77 indic-confirme PIC X(01) VALUE 'N'.
+           88 confirme VALUE 'O'.
+       77 visiteurs-statut PIC X(02).
+       77 indic-fin-doublon PIC X(01) VALUE 'N'.
+           88 fin-recherche-doublon VALUE 'O'.
+       77 indic-doublon PIC X(01) VALUE 'N'.
+           88 doublon-trouve VALUE 'O'.
+       77 date-jour-aff PIC 9(08).
+
+      * Compteurs de tentatives invalides et verrouillage de la
+      * saisie interactive au-dela du nombre de tentatives autorisees
+       77 limite-tentatives PIC 9(01) VALUE 3.
+       77 tentatives-operateur PIC 9(01) VALUE ZERO.
+       77 tentatives-nom PIC 9(01) VALUE ZERO.
+       77 tentatives-confirmation PIC 9(01) VALUE ZERO.
+       77 indic-verrouille PIC X(01) VALUE 'N'.
+           88 saisie-verrouillee VALUE 'O'.
+       COPY "cphorlog.cpy".
+
       * plg-a = Plage d'affichage & plg-s = Plage de saisie
        SCREEN SECTION.
        1 plg-a-titre.
            2 BLANK SCREEN.
            2 LINE 6 COL 10 VALUE 'Hey !'.
- 
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
+
+       1 plg-s-operateur.
+           2 LINE 4 COL 8 VALUE 'Identifiant operateur : '.
+           2 PIC X(08) TO operateur-id REQUIRED.
+
        1 plg-s-nom.
            2 LINE 8 COL 8 VALUE 'Quel est ton nom ? '.
            2 PIC x(25) TO nom REQUIRED.
- 
+
        1 plg-a-nom.
            2 LINE 10 COL 8 VALUE 'Salut'.
            2 COL 15 PIC x(25) FROM nom.
- 
+
+       1 plg-a-err-nom.
+           2 LINE 9 COL 8 VALUE 'Le nom est obligatoire, recommencez.'.
+
+       1 plg-a-err-operateur.
+           2 LINE 5 COL 8 VALUE
+               'L''identifiant operateur est obligatoire.'.
+
+       1 plg-s-confirmer.
+           2 LINE 12 COL 8 VALUE 'Confirmez-vous (O/N) ? '.
+           2 PIC X(01) TO confirmation REQUIRED.
+
+       1 plg-a-doublon.
+           2 LINE 11 COL 8 VALUE
+               'Attention, ce nom est deja dans le journal.'.
+
+       1 plg-a-err-verrou.
+           2 BLANK SCREEN.
+           2 LINE 6 COL 10 VALUE
+               'Trop de tentatives invalides, saisie verrouillee.'.
+
        PROCEDURE DIVISION.
- 
+
       * On affiche le nom de notre programme
-       DISPLAY plg-a-titre. 
- 
-      * Ensuite on affiche le formulaire de saisie
-       DISPLAY plg-s-nom. 
-       ACCEPT plg-s-nom.  
-       DISPLAY plg-a-nom. 
-  
-       STOP RUN.
-       
\ No newline at end of file
+       ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+       DISPLAY plg-a-titre.
+
+      * On identifie d'abord l'operateur qui accueille le visiteur,
+      * en redemandant tant que le champ est laisse vide
+       PERFORM 0500-SAISIR-OPERATEUR
+           WITH TEST AFTER
+           UNTIL operateur-id NOT = SPACES OR saisie-verrouillee.
+
+      * Ensuite on affiche le formulaire de saisie, en reproposant la
+      * saisie tant que le visiteur n'a pas confirme son nom
+       IF NOT saisie-verrouillee
+           PERFORM 2000-SAISIR-ET-CONFIRMER
+               WITH TEST AFTER
+               UNTIL confirme OR saisie-verrouillee
+       END-IF.
+
+      * Au-dela du nombre de tentatives autorisees, on abandonne la
+      * saisie sans l'enregistrer
+       IF saisie-verrouillee
+           DISPLAY plg-a-err-verrou
+       ELSE
+           PERFORM ENREGISTRER-VISITEUR
+       END-IF.
+
+       GOBACK.
+
+      * Demande l'identifiant operateur ; signale l'erreur et redemande
+      * si le champ est laisse vide
+       0500-SAISIR-OPERATEUR.
+           DISPLAY plg-s-operateur.
+           ACCEPT plg-s-operateur.
+           IF operateur-id = SPACES
+               DISPLAY plg-a-err-operateur
+               ADD 1 TO tentatives-operateur
+               IF tentatives-operateur >= limite-tentatives
+                   SET saisie-verrouillee TO TRUE
+               END-IF
+           END-IF.
+
+      * Demande le nom du visiteur ; signale l'erreur et redemande si
+      * le champ est laisse vide
+       1000-SAISIR-NOM.
+           DISPLAY plg-s-nom.
+           ACCEPT plg-s-nom.
+           IF nom = SPACES
+               DISPLAY plg-a-err-nom
+               ADD 1 TO tentatives-nom
+               IF tentatives-nom >= limite-tentatives
+                   SET saisie-verrouillee TO TRUE
+               END-IF
+           END-IF.
+
+      * Saisit le nom puis le fait confirmer avant de l'enregistrer ;
+      * une reponse autre que 'O' relance la saisie du nom ; le salut
+      * n'est affiche qu'une fois le nom confirme
+       2000-SAISIR-ET-CONFIRMER.
+           MOVE SPACES TO nom.
+           PERFORM 1000-SAISIR-NOM
+               WITH TEST AFTER
+               UNTIL nom NOT = SPACES OR saisie-verrouillee.
+           IF NOT saisie-verrouillee
+               PERFORM 1500-VERIFIER-DOUBLON
+               IF doublon-trouve
+                   DISPLAY plg-a-doublon
+               END-IF
+               DISPLAY plg-s-confirmer
+               ACCEPT plg-s-confirmer
+               EVALUATE TRUE
+                   WHEN confirmation = 'O' OR confirmation = 'o'
+                       SET confirme TO TRUE
+                       DISPLAY plg-a-nom
+                   WHEN OTHER
+                       MOVE 'N' TO indic-confirme
+                       ADD 1 TO tentatives-confirmation
+                       IF tentatives-confirmation >= limite-tentatives
+                           SET saisie-verrouillee TO TRUE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      * Parcourt le journal existant a la recherche d'un visiteur deja
+      * accueilli sous le meme nom dans la journee, pour avertir sans
+      * bloquer la saisie
+       1500-VERIFIER-DOUBLON.
+           MOVE 'N' TO indic-doublon.
+           MOVE 'N' TO indic-fin-doublon.
+           OPEN INPUT VISITEURS-FILE.
+           IF visiteurs-statut = '00'
+               PERFORM 1510-LIRE-VISITEUR-DOUBLON
+               PERFORM 1520-COMPARER-DOUBLON
+                   UNTIL fin-recherche-doublon OR doublon-trouve
+               CLOSE VISITEURS-FILE
+           END-IF.
+
+      * Lecture d'un enregistrement VISITEURS.DAT pour la recherche
+       1510-LIRE-VISITEUR-DOUBLON.
+           READ VISITEURS-FILE
+               AT END SET fin-recherche-doublon TO TRUE
+           END-READ.
+
+      * Compare le nom et la date de l'enregistrement courant au nom
+      * saisi et a la date du jour, puis relit s'il ne correspond pas ;
+      * seul un nom accueilli le jour meme est signale comme doublon
+       1520-COMPARER-DOUBLON.
+           IF VIS-NOM = nom AND VIS-DATE = date-jour-aff
+               SET doublon-trouve TO TRUE
+           ELSE
+               PERFORM 1510-LIRE-VISITEUR-DOUBLON
+           END-IF.
+
+      * Ajoute le visiteur, horodate, a la fin de VISITEURS.DAT
+       ENREGISTRER-VISITEUR.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE nom TO VIS-NOM.
+           MOVE CP-HLG-DATE TO VIS-DATE.
+           MOVE CP-HLG-HH TO VIS-HEURE(1:2).
+           MOVE CP-HLG-MN TO VIS-HEURE(3:2).
+           MOVE CP-HLG-SS TO VIS-HEURE(5:2).
+           MOVE operateur-id TO VIS-OPERATEUR.
+           OPEN EXTEND VISITEURS-FILE.
+           IF visiteurs-statut = '35'
+               OPEN OUTPUT VISITEURS-FILE
+           END-IF.
+           WRITE VISITEUR-ENREGISTREMENT.
+           CLOSE VISITEURS-FILE.
