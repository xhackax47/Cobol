@@ -0,0 +1,179 @@
+      * Code MaintenirNotesMaitre en COBOL
+       IDENTIFICATION DIVISION.
+      * Nom du programme
+       PROGRAM-ID. MaintenirNotesMaitre.
+
+      * Transaction a la demande : recherche un etudiant par
+      * identifiant dans le fichier maitre indexe NOTES-MASTER.DAT et
+      * permet de corriger son nom et sa note directement en place.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTES-MAITRE-FILE ASSIGN TO "NOTES-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NM-ID
+               FILE STATUS IS maitre-statut.
+           SELECT CORRECTION-LOG-FILE ASSIGN TO "CORRECTIONS-NOTES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS correction-log-statut.
+
+      * Division et sections des variables
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTES-MAITRE-FILE.
+       COPY "cpnotemaitre.cpy".
+
+       FD CORRECTION-LOG-FILE.
+       COPY "cpcorrectionnote.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 maitre-statut PIC X(02).
+       77 id-recherche PIC X(06).
+       77 nouveau-nom PIC X(20).
+       77 nouvelle-note PIC X(05).
+       77 indic-trouve PIC X(01) VALUE 'N'.
+           88 etudiant-trouve VALUE 'O'.
+       77 confirmation PIC X(01).
+       77 indic-confirme PIC X(01) VALUE 'N'.
+           88 confirme VALUE 'O'.
+       77 reponse-continuer PIC X(01) VALUE 'N'.
+           88 continuer-oui VALUE 'O' 'o'.
+       77 date-jour-aff PIC 9(08).
+       77 correction-log-statut PIC X(02).
+       COPY "cphorlog.cpy".
+
+      * Section d'affichage
+       SCREEN SECTION.
+
+      * pla = Plage d'affichage & pls = Plage de saisie
+       1 pls-id.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
+           2 LINE 6 COL 10 VALUE 'Identifiant etudiant : '.
+           2 PIC X(06) TO id-recherche REQUIRED.
+
+       1 pla-non-trouve.
+           2 LINE 8 COL 10 VALUE 'Aucun etudiant pour cet identifiant.'.
+
+       1 pla-actuel.
+           2 LINE 8 COL 10 VALUE 'Nom actuel  : '.
+           2 COL 25 PIC X(20) FROM NM-NOM.
+           2 LINE 9 COL 10 VALUE 'Note actuelle : '.
+           2 COL 27 PIC Z9.99 FROM NM-VALEUR.
+
+       1 pls-nom.
+           2 LINE 11 COL 10 VALUE 'Nouveau nom (vide = inchange) : '.
+           2 PIC X(20) TO nouveau-nom.
+
+       1 pls-note.
+           2 LINE 12 COL 10 VALUE 'Nouvelle note (vide = inchangee) : '.
+           2 PIC X(05) TO nouvelle-note.
+
+       1 pls-confirmer.
+           2 LINE 14 COL 10 VALUE 'Confirmer la correction (O/N) ? '.
+           2 PIC X(01) TO confirmation REQUIRED.
+
+       1 pla-corrige.
+           2 LINE 15 COL 10 VALUE 'Correction enregistree.'.
+
+       1 pls-continuer.
+           2 LINE 17 COL 10 VALUE 'Une autre correction ? (O/N) : '.
+           2 PIC X(01) TO reponse-continuer REQUIRED.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+           OPEN I-O NOTES-MAITRE-FILE.
+           IF maitre-statut NOT = '00'
+               DISPLAY 'ERREUR : NOTES-MASTER.DAT introuvable (statut '
+                   maitre-statut ')'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 1000-CORRIGER-ETUDIANT
+                   WITH TEST AFTER
+                   UNTIL NOT continuer-oui
+               CLOSE NOTES-MAITRE-FILE
+           END-IF.
+           GOBACK.
+
+      * Recherche un etudiant, affiche sa fiche, recueille la
+      * correction, la fait confirmer puis la range sur place
+       1000-CORRIGER-ETUDIANT.
+           MOVE 'N' TO indic-trouve.
+           MOVE 'N' TO indic-confirme.
+           DISPLAY pls-id.
+           ACCEPT pls-id.
+           MOVE id-recherche TO NM-ID.
+           READ NOTES-MAITRE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET etudiant-trouve TO TRUE
+           END-READ.
+           IF etudiant-trouve
+               PERFORM 2000-SAISIR-CORRECTION
+           ELSE
+               DISPLAY pla-non-trouve
+           END-IF.
+           DISPLAY pls-continuer.
+           ACCEPT pls-continuer.
+
+      * Affiche la fiche courante, recueille les nouvelles valeurs et
+      * les ecrit si l'operateur confirme
+       2000-SAISIR-CORRECTION.
+           DISPLAY pla-actuel.
+           MOVE SPACES TO nouveau-nom.
+           MOVE SPACES TO nouvelle-note.
+           DISPLAY pls-nom.
+           ACCEPT pls-nom.
+           DISPLAY pls-note.
+           ACCEPT pls-note.
+           DISPLAY pls-confirmer.
+           ACCEPT pls-confirmer.
+           EVALUATE TRUE
+               WHEN confirmation = 'O' OR confirmation = 'o'
+                   SET confirme TO TRUE
+               WHEN OTHER
+                   MOVE 'N' TO indic-confirme
+           END-EVALUATE.
+           IF confirme
+               PERFORM 3000-APPLIQUER-CORRECTION
+           END-IF.
+
+      * Applique les champs modifies sur l'enregistrement lu, puis le
+      * reecrit a la meme place dans le fichier maitre ; trace le
+      * nom et la note avant/apres sur CORRECTIONS-NOTES.DAT
+       3000-APPLIQUER-CORRECTION.
+           MOVE NM-NOM TO COR-NOM-AVANT.
+           MOVE NM-VALEUR TO COR-VALEUR-AVANT.
+           IF nouveau-nom NOT = SPACES
+               MOVE nouveau-nom TO NM-NOM
+           END-IF.
+           IF nouvelle-note NOT = SPACES AND nouvelle-note IS NUMERIC
+               COMPUTE NM-VALEUR = FUNCTION NUMVAL(nouvelle-note)
+           END-IF.
+           REWRITE NOTE-MAITRE-ENREGISTREMENT.
+           PERFORM 3100-TRACER-CORRECTION.
+           DISPLAY pla-corrige.
+
+      * Ecrit la ligne avant/apres de la correction qui vient d'etre
+      * appliquee
+       3100-TRACER-CORRECTION.
+           MOVE NM-ID TO COR-ID.
+           MOVE NM-NOM TO COR-NOM-APRES.
+           MOVE NM-VALEUR TO COR-VALEUR-APRES.
+           ACCEPT CP-HLG-DATE FROM DATE YYYYMMDD.
+           ACCEPT CP-HLG-HEURE FROM TIME.
+           MOVE CP-HLG-DATE TO COR-DATE.
+           MOVE CP-HLG-HH TO COR-HEURE(1:2).
+           MOVE CP-HLG-MN TO COR-HEURE(3:2).
+           MOVE CP-HLG-SS TO COR-HEURE(5:2).
+           OPEN EXTEND CORRECTION-LOG-FILE.
+           IF correction-log-statut = '35'
+               OPEN OUTPUT CORRECTION-LOG-FILE
+           END-IF.
+           WRITE CORRECTION-ENREGISTREMENT.
+           CLOSE CORRECTION-LOG-FILE.
