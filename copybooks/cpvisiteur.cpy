@@ -0,0 +1,11 @@
+      * Copybook d'enregistrement pour VISITEURS.DAT
+      * Une ligne par visiteur accueilli via Saisie.cob ou
+      * whatsyourname.cob.
+       01 VISITEUR-ENREGISTREMENT.
+           05 VIS-NOM                 PIC X(25).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 VIS-DATE                PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 VIS-HEURE               PIC 9(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 VIS-OPERATEUR           PIC X(08).
