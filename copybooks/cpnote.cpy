@@ -0,0 +1,7 @@
+      * Copybook d'enregistrement pour NOTES.DAT
+      * Une ligne par étudiant à classer dans le traitement
+      * de conditions.cob (mode lot).
+       01 NOTE-ENREGISTREMENT.
+           05 NOTE-ID                 PIC X(06).
+           05 NOTE-NOM                PIC X(20).
+           05 NOTE-VALEUR             PIC 9(02)V9(02).
