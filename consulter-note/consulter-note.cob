@@ -0,0 +1,101 @@
+      * Code ConsulterNote en COBOL
+       IDENTIFICATION DIVISION.
+      * Nom du programme
+       PROGRAM-ID. ConsulterNote.
+
+      * Transaction a la demande : recherche, sur RESULTATS.DAT, la
+      * mention obtenue par un etudiant a partir de son identifiant.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTATS-FILE ASSIGN TO "RESULTATS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+      * Division et sections des variables
+       DATA DIVISION.
+       FILE SECTION.
+       FD RESULTATS-FILE.
+       COPY "cpresult.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 id-recherche PIC X(06).
+       77 indic-fin-resultats PIC X(01) VALUE 'N'.
+           88 fin-resultats VALUE 'O'.
+       77 indic-trouve PIC X(01) VALUE 'N'.
+           88 etudiant-trouve VALUE 'O'.
+       77 date-jour-aff PIC 9(08).
+
+      * Section d'affichage
+       SCREEN SECTION.
+
+      * pla = Plage d'affichage & pls = Plage de saisie
+       1 pls-id.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 60 VALUE 'Date : '.
+           2 COL 67 PIC 9999/99/99 FROM date-jour-aff.
+           2 LINE 6 COL 10 VALUE 'Identifiant etudiant : '.
+           2 PIC X(06) TO id-recherche REQUIRED.
+
+       1 pla-resultat.
+           2 LINE 8 COL 10 VALUE 'Nom      : '.
+           2 COL 21 PIC X(20) FROM RES-NOM.
+           2 LINE 9 COL 10 VALUE 'Note     : '.
+           2 COL 21 PIC Z9.99 FROM RES-NOTE.
+           2 LINE 10 COL 10 VALUE 'Mention  : '.
+           2 COL 21 PIC X(24) FROM RES-MENTION.
+           2 LINE 11 COL 10 VALUE 'Tendance : '.
+           2 COL 21 PIC X(08) FROM RES-TENDANCE.
+
+       1 pla-non-trouve.
+           2 LINE 8 COL 10 VALUE 'Aucun resultat pour cet identifiant.'.
+
+       1 pla-err-id.
+           2 LINE 7 COL 10 VALUE
+               'L''identifiant est obligatoire, recommencez.'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           ACCEPT date-jour-aff FROM DATE YYYYMMDD.
+           PERFORM 0500-SAISIR-ID
+               WITH TEST AFTER
+               UNTIL id-recherche NOT = SPACES.
+           PERFORM 1000-CHERCHER-ETUDIANT.
+           IF etudiant-trouve
+               DISPLAY pla-resultat
+           ELSE
+               DISPLAY pla-non-trouve
+           END-IF.
+           GOBACK.
+
+      * Demande l'identifiant recherche ; signale l'erreur et redemande
+      * si le champ est laisse vide
+       0500-SAISIR-ID.
+           DISPLAY pls-id.
+           ACCEPT pls-id.
+           IF id-recherche = SPACES
+               DISPLAY pla-err-id
+           END-IF.
+
+      * Parcourt RESULTATS.DAT jusqu'a trouver l'identifiant demande
+       1000-CHERCHER-ETUDIANT.
+           OPEN INPUT RESULTATS-FILE.
+           PERFORM 1100-LIRE-RESULTAT.
+           PERFORM 1200-COMPARER-RESULTAT
+               UNTIL fin-resultats OR etudiant-trouve.
+           CLOSE RESULTATS-FILE.
+
+      * Lecture d'un enregistrement RESULTATS.DAT
+       1100-LIRE-RESULTAT.
+           READ RESULTATS-FILE
+               AT END SET fin-resultats TO TRUE
+           END-READ.
+
+      * Compare l'enregistrement courant a l'identifiant recherche,
+      * puis relit si ce n'est pas le bon
+       1200-COMPARER-RESULTAT.
+           IF RES-ID = id-recherche
+               SET etudiant-trouve TO TRUE
+           ELSE
+               PERFORM 1100-LIRE-RESULTAT
+           END-IF.
