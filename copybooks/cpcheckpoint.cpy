@@ -0,0 +1,9 @@
+      * Copybook d'enregistrement pour CONDITIONS.CKP
+      * Point de reprise du traitement par lots de conditions.cob :
+      * nombre d'etudiants deja traites et statut du dernier lancement.
+       01 CHECKPOINT-ENREGISTREMENT.
+           05 CKP-COMPTE               PIC 9(05).
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 CKP-STATUT               PIC X(01).
+               88 CKP-EN-COURS         VALUE 'R'.
+               88 CKP-TERMINE          VALUE 'C'.
